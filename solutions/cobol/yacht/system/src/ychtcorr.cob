@@ -0,0 +1,398 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. YCHTCORR.
+000300 AUTHOR. LEAGUE-OPERATIONS.
+000400 INSTALLATION. THURSDAY-NIGHT-YACHT-CLUB.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*REMARKS.
+000800*    MAINTENANCE TRANSACTION FOR THE NIGHTLY RESULTS FILE. A
+000900*    SCOREKEEPER WHO FAT-FINGERED ONE ENTRY DOESN'T HAVE TO
+001000*    RESCORE A PLAYER'S WHOLE CARD - THIS PROGRAM MATCHES ONE
+001100*    OR MORE CORRECTION TRANSACTIONS (PLAYER, THE CATEGORY AS
+001200*    KEYED ON FILE, AND THE CORRECTED DICE AND/OR CATEGORY)
+001300*    AGAINST THE RESULTS FILE FROM A PRIOR RUN, RESCORES ONLY
+001400*    THOSE ENTRIES THROUGH YACHT, AND WRITES A NEW RESULTS FILE
+001500*    WITH EVERY OTHER ENTRY CARRIED OVER UNCHANGED.
+001600*
+001700*    A CORRECTED ENTRY CAN'T REBUILD A PLAYER'S WHOLE-CARD
+001800*    UPPER-SECTION RUNNING TOTAL BY ITSELF, SO THE UPPER-SECTION
+001900*    SUBTOTAL/BONUS/COMPLETE FLAG AND THE PAPER SUBTOTAL ARE
+002000*    CARRIED OVER FROM THE ENTRY BEING REPLACED RATHER THAN
+002100*    RECOMPUTED. A CORRECTION TO AN UPPER-SECTION CATEGORY
+002200*    (ONES THROUGH SIXES) STILL NEEDS THE SCOREKEEPER TO CHECK
+002300*    THAT SUBTOTAL BY HAND, THE SAME AS A PAPER SCORESHEET.
+002400*
+002500*    MODIFICATION HISTORY.
+002600*    DATE       INIT DESCRIPTION
+002700*    2026-08-09 LOP  ORIGINAL PROGRAM.
+002710*    2026-08-09 LOP  READS THE SAME RULE-CONTROL FILE YCHTDRV
+002720*                    DOES AND PASSES THE HOUSE-RULE FLAG TO
+002730*                    YACHT SO A RESCORE USES THE SAME RULES THE
+002740*                    ORIGINAL NIGHT DID.
+002800***************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER. GNUCOBOL.
+003200 OBJECT-COMPUTER. GNUCOBOL.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT CORRECTIONS-FILE ASSIGN TO "CORRECT"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-CORRECTIONS-STATUS.
+003800     SELECT OLD-RESULTS-FILE ASSIGN TO "OLDRSLT"
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS WS-OLD-RESULTS-STATUS.
+004100     SELECT NEW-RESULTS-FILE ASSIGN TO "NEWRSLT"
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS WS-NEW-RESULTS-STATUS.
+004310     SELECT RULE-CONTROL-FILE ASSIGN TO "RULECTL"
+004320         ORGANIZATION IS LINE SEQUENTIAL
+004330         FILE STATUS IS WS-RULE-CONTROL-STATUS.
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  CORRECTIONS-FILE
+004700     RECORDING MODE IS F.
+004800 01  CORRECTION-RECORD.
+004900     05  CR-PLAYER-ID            PIC X(10).
+005000     05  CR-CATEGORY             PIC X(15).
+005100*    SPACES ON CR-NEW-CATEGORY MEANS THE CATEGORY ON FILE
+005200*    WASN'T MIS-KEYED - ONLY THE DICE NEED RESCORING.
+005300     05  CR-NEW-CATEGORY         PIC X(15).
+005400     05  CR-DICE                 PIC 9(06).
+005500*    SPACES ON CR-VARIANT MEANS KEEP THE VARIANT ALREADY ON
+005600*    FILE FOR THIS ENTRY.
+005700     05  CR-VARIANT              PIC X(01).
+005800 FD  OLD-RESULTS-FILE
+005900     RECORDING MODE IS F.
+006000 01  OLD-RESULTS-RECORD.
+006100     COPY SCORCARD
+006200         REPLACING ==SC-PLAYER-ID== BY ==OR-PLAYER-ID==
+006300             ==SC-GAME-DATE== BY ==OR-GAME-DATE==
+006400             ==SC-CATEGORY== BY ==OR-CATEGORY==
+006500             ==SC-DICE== BY ==OR-DICE==
+006600             ==SC-RESULT== BY ==OR-RESULT==
+006700             ==SC-UPPER-SUBTOTAL== BY ==OR-UPPER-SUBTOTAL==
+006800             ==SC-UPPER-BONUS== BY ==OR-UPPER-BONUS==
+006900             ==SC-UPPER-COMPLETE== BY ==OR-UPPER-COMPLETE==
+007000             ==SC-UPPER-SECTION-COMPLETE== BY
+007100                 ==OR-UPPER-SECTION-COMPLETE==
+007200             ==SC-UPPER-SECTION-INCOMPLETE== BY
+007300                 ==OR-UPPER-SECTION-INCOMPLETE==
+007400             ==SC-PAPER-SUBTOTAL== BY ==OR-PAPER-SUBTOTAL==
+007500             ==SC-VARIANT== BY ==OR-VARIANT==
+007600             ==SC-VARIANT-STANDARD== BY ==OR-VARIANT-STANDARD==
+007700             ==SC-VARIANT-MAXI== BY ==OR-VARIANT-MAXI==.
+007800 FD  NEW-RESULTS-FILE
+007900     RECORDING MODE IS F.
+008000 01  NEW-RESULTS-RECORD.
+008100     COPY SCORCARD
+008200         REPLACING ==SC-PLAYER-ID== BY ==RS-PLAYER-ID==
+008300             ==SC-GAME-DATE== BY ==RS-GAME-DATE==
+008400             ==SC-CATEGORY== BY ==RS-CATEGORY==
+008500             ==SC-DICE== BY ==RS-DICE==
+008600             ==SC-RESULT== BY ==RS-RESULT==
+008700             ==SC-UPPER-SUBTOTAL== BY ==RS-UPPER-SUBTOTAL==
+008800             ==SC-UPPER-BONUS== BY ==RS-UPPER-BONUS==
+008900             ==SC-UPPER-COMPLETE== BY ==RS-UPPER-COMPLETE==
+009000             ==SC-UPPER-SECTION-COMPLETE== BY
+009100                 ==RS-UPPER-SECTION-COMPLETE==
+009200             ==SC-UPPER-SECTION-INCOMPLETE== BY
+009300                 ==RS-UPPER-SECTION-INCOMPLETE==
+009400             ==SC-PAPER-SUBTOTAL== BY ==RS-PAPER-SUBTOTAL==
+009500             ==SC-VARIANT== BY ==RS-VARIANT==
+009600             ==SC-VARIANT-STANDARD== BY ==RS-VARIANT-STANDARD==
+009700             ==SC-VARIANT-MAXI== BY ==RS-VARIANT-MAXI==.
+009710 FD  RULE-CONTROL-FILE
+009720     RECORDING MODE IS F.
+009730 01  RULE-CONTROL-RECORD.
+009740     05  RC-HOUSE-RULE           PIC X(01).
+009800 WORKING-STORAGE SECTION.
+009900 01  WS-CORRECTIONS-STATUS       PIC X(02) VALUE '00'.
+010000     88  CORRECTIONS-OK                      VALUE '00'.
+010100 01  WS-OLD-RESULTS-STATUS       PIC X(02) VALUE '00'.
+010200     88  OLD-RESULTS-OK                       VALUE '00'.
+010300 01  WS-NEW-RESULTS-STATUS       PIC X(02) VALUE '00'.
+010400     88  NEW-RESULTS-OK                       VALUE '00'.
+010500 01  WS-CORRECTIONS-EOF-SW       PIC X(01) VALUE 'N'.
+010600     88  NO-MORE-CORRECTIONS                  VALUE 'Y'.
+010700 01  WS-OLD-RESULTS-EOF-SW       PIC X(01) VALUE 'N'.
+010800     88  NO-MORE-OLD-RESULTS                  VALUE 'Y'.
+010810 01  WS-RULE-CONTROL-STATUS      PIC X(02) VALUE '00'.
+010820     88  RULE-CONTROL-OK                      VALUE '00'.
+010900*    HOLDS EVERY CORRECTION TRANSACTION SO EACH RESULTS-FILE
+011000*    RECORD CAN BE CHECKED AGAINST ALL OF THEM WITH ONE PASS
+011100*    OVER THE FILE, THE SAME TABLE-DRIVEN LOOKUP IDIOM YACHT
+011200*    USES FOR ITS OWN PLAYER TABLE.
+011300 01  WS-CORRECTION-TABLE.
+011400     05  WS-CORRECTION-ENTRY     OCCURS 100 TIMES
+011500         INDEXED BY CORR-IDX.
+011600         10  WS-CORR-PLAYER-ID       PIC X(10) VALUE SPACES.
+011700         10  WS-CORR-CATEGORY        PIC X(15) VALUE SPACES.
+011800         10  WS-CORR-NEW-CATEGORY    PIC X(15).
+011900         10  WS-CORR-DICE            PIC 9(06).
+012000         10  WS-CORR-VARIANT         PIC X(01).
+012100         10  WS-CORR-APPLIED         PIC X(01) VALUE 'N'.
+012200             88  CORR-WAS-APPLIED            VALUE 'Y'.
+012300 01  WS-CORRECTION-COUNT         PIC 9(03) VALUE 0.
+012400*    ONE SCORECARD BUILT UP FROM THE OLD RESULTS RECORD PLUS
+012500*    THE MATCHING CORRECTION, PASSED TO YACHT TO BE RESCORED.
+012600 01  WS-CALL-SCORECARD.
+012700     COPY SCORCARD.
+012800 01  WS-CALL-EDIT-STATUS         PIC X(01).
+012900     88  CALL-EDIT-OK                        VALUE 'Y'.
+013000 01  WS-CALL-FUNCTION            PIC X(01) VALUE 'S'.
+013100 01  WS-CALL-SUBTOTAL-MISMATCH   PIC X(01).
+013200     88  CALL-SUBTOTAL-MISMATCHED           VALUE 'Y'.
+013210*    HOUSE-RULE FLAG READ ONCE PER RUN FROM RULECTL, THE SAME
+013220*    CONTROL FILE YCHTDRV READS, SO A CORRECTION IS RESCORED
+013230*    UNDER THE SAME RULES THE ORIGINAL NIGHT USED.
+013240 01  WS-CALL-HOUSE-RULE          PIC X(01) VALUE 'S'.
+013300 01  WS-LINES-CORRECTED          PIC 9(05) COMP VALUE 0.
+013400 01  WS-LINES-CARRIED            PIC 9(05) COMP VALUE 0.
+013500 PROCEDURE DIVISION.
+013600 0000-MAINLINE.
+013700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013800     PERFORM 2000-LOAD-CORRECTIONS THRU 2000-EXIT
+013900         UNTIL NO-MORE-CORRECTIONS.
+014000     PERFORM 3000-APPLY-CORRECTIONS THRU 3000-EXIT
+014100         UNTIL NO-MORE-OLD-RESULTS.
+014200     PERFORM 4000-REPORT-UNAPPLIED THRU 4000-EXIT.
+014300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+014400     STOP RUN.
+014500*----------------------------------------------------------*
+014600* 1000-INITIALIZE - OPEN FILES AND PRIME BOTH READS.
+014700*----------------------------------------------------------*
+014800 1000-INITIALIZE.
+014810     PERFORM 1200-READ-HOUSE-RULE THRU 1200-EXIT.
+014900     OPEN INPUT CORRECTIONS-FILE.
+015000     IF NOT CORRECTIONS-OK
+015100         DISPLAY "YCHTCORR: UNABLE TO OPEN CORRECT, STATUS "
+015200             WS-CORRECTIONS-STATUS
+015300         MOVE 'Y' TO WS-CORRECTIONS-EOF-SW
+015400         MOVE 'Y' TO WS-OLD-RESULTS-EOF-SW
+015500         GO TO 1000-EXIT
+015600     END-IF.
+015700     OPEN INPUT OLD-RESULTS-FILE.
+015800     IF NOT OLD-RESULTS-OK
+015900         DISPLAY "YCHTCORR: UNABLE TO OPEN OLDRSLT, STATUS "
+016000             WS-OLD-RESULTS-STATUS
+016100         MOVE 'Y' TO WS-OLD-RESULTS-EOF-SW
+016200         GO TO 1000-EXIT
+016300     END-IF.
+016400     OPEN OUTPUT NEW-RESULTS-FILE.
+016500     IF NOT NEW-RESULTS-OK
+016600         DISPLAY "YCHTCORR: UNABLE TO OPEN NEWRSLT, STATUS "
+016700             WS-NEW-RESULTS-STATUS
+016800         MOVE 'Y' TO WS-OLD-RESULTS-EOF-SW
+016900         GO TO 1000-EXIT
+017000     END-IF.
+017100     PERFORM 2100-READ-CORRECTION THRU 2100-EXIT.
+017200     PERFORM 3100-READ-OLD-RESULTS THRU 3100-EXIT.
+017300 1000-EXIT.
+017400     EXIT.
+017410*----------------------------------------------------------*
+017420* 1200-READ-HOUSE-RULE - READ THE ONE-RECORD RULE-CONTROL FILE
+017430* ONCE PER RUN. NO CONTROL FILE (OR AN EMPTY ONE) LEAVES
+017440* WS-CALL-HOUSE-RULE AT ITS DEFAULT OF STRICT.
+017450*----------------------------------------------------------*
+017460 1200-READ-HOUSE-RULE.
+017470     OPEN INPUT RULE-CONTROL-FILE.
+017480     IF NOT RULE-CONTROL-OK
+017490         GO TO 1200-EXIT
+017500     END-IF.
+017510     READ RULE-CONTROL-FILE
+017520         AT END
+017530             GO TO 1200-CLOSE
+017540     END-READ.
+017550     MOVE RC-HOUSE-RULE TO WS-CALL-HOUSE-RULE.
+017560 1200-CLOSE.
+017570     CLOSE RULE-CONTROL-FILE.
+017580 1200-EXIT.
+017590     EXIT.
+017595*----------------------------------------------------------*
+017600* 2000-LOAD-CORRECTIONS - BUILD THE CORRECTION TABLE.
+017700*----------------------------------------------------------*
+017800 2000-LOAD-CORRECTIONS.
+017900     IF WS-CORRECTION-COUNT >= 100
+018000         DISPLAY "YCHTCORR: CORRECTION TABLE FULL, IGNORING "
+018100             CR-PLAYER-ID " " CR-CATEGORY
+018200     ELSE
+018300         ADD 1 TO WS-CORRECTION-COUNT
+018400         MOVE CR-PLAYER-ID
+018500             TO WS-CORR-PLAYER-ID(WS-CORRECTION-COUNT)
+018600         MOVE CR-CATEGORY
+018700             TO WS-CORR-CATEGORY(WS-CORRECTION-COUNT)
+018800         MOVE CR-NEW-CATEGORY
+018900             TO WS-CORR-NEW-CATEGORY(WS-CORRECTION-COUNT)
+019000         MOVE CR-DICE TO WS-CORR-DICE(WS-CORRECTION-COUNT)
+019100         MOVE CR-VARIANT TO WS-CORR-VARIANT(WS-CORRECTION-COUNT)
+019200         MOVE 'N' TO WS-CORR-APPLIED(WS-CORRECTION-COUNT)
+019300     END-IF.
+019400     PERFORM 2100-READ-CORRECTION THRU 2100-EXIT.
+019500 2000-EXIT.
+019600     EXIT.
+019700*----------------------------------------------------------*
+019800* 2100-READ-CORRECTION - READ NEXT TRANSACTION, SET EOF SWITCH.
+019900*----------------------------------------------------------*
+020000 2100-READ-CORRECTION.
+020100     READ CORRECTIONS-FILE
+020200         AT END
+020300             MOVE 'Y' TO WS-CORRECTIONS-EOF-SW
+020400     END-READ.
+020500 2100-EXIT.
+020600     EXIT.
+020700*----------------------------------------------------------*
+020800* 3000-APPLY-CORRECTIONS - MATCH ONE OLD-RESULTS RECORD
+020900* AGAINST THE CORRECTION TABLE, RESCORE IT IF A CORRECTION
+021000* MATCHES, AND WRITE IT (CORRECTED OR NOT) TO NEW-RESULTS.
+021100*----------------------------------------------------------*
+021200 3000-APPLY-CORRECTIONS.
+021300     SET CORR-IDX TO 1.
+021400     SEARCH WS-CORRECTION-ENTRY
+021500         AT END SET CORR-IDX TO 0
+021600         WHEN WS-CORR-PLAYER-ID(CORR-IDX) = OR-PLAYER-ID
+021700             AND WS-CORR-CATEGORY(CORR-IDX) = OR-CATEGORY
+021800             AND WS-CORR-APPLIED(CORR-IDX) = 'N'
+021900             CONTINUE
+022000     END-SEARCH.
+022100     IF CORR-IDX > 0
+022200         PERFORM 3300-RESCORE-ENTRY THRU 3300-EXIT
+022300     ELSE
+022310         PERFORM 3200-REPLAY-ENTRY THRU 3200-EXIT
+022400         MOVE OLD-RESULTS-RECORD TO NEW-RESULTS-RECORD
+022500         ADD 1 TO WS-LINES-CARRIED
+022600     END-IF.
+022700     WRITE NEW-RESULTS-RECORD.
+022800     PERFORM 3100-READ-OLD-RESULTS THRU 3100-EXIT.
+022900 3000-EXIT.
+023000     EXIT.
+023100*----------------------------------------------------------*
+023200* 3100-READ-OLD-RESULTS - READ NEXT RESULT, SET EOF SWITCH.
+023300*----------------------------------------------------------*
+023400 3100-READ-OLD-RESULTS.
+023500     READ OLD-RESULTS-FILE
+023600         AT END
+023700             MOVE 'Y' TO WS-OLD-RESULTS-EOF-SW
+023800     END-READ.
+023900 3100-EXIT.
+024000     EXIT.
+024010*----------------------------------------------------------*
+024020* 3200-REPLAY-ENTRY - YACHT KEEPS ITS RUNNING PLAYER TABLE
+024030* (UPPER-SECTION CATEGORIES DONE, YACHT-ALREADY-SCORED) IN
+024040* WORKING-STORAGE, AND THIS PROGRAM STARTS IT FRESH IN ITS
+024050* OWN JOB STEP. FEED EVERY UNCORRECTED ENTRY BACK THROUGH
+024060* YACHT'S REPLAY FUNCTION AS WE PASS IT SO A LATER CORRECTED
+024070* ENTRY FOR THE SAME PLAYER (E.G. A SECOND YACHT, OR AN
+024080* UPPER-SECTION CATEGORY) SEES THE SAME CARD-TO-DATE STATE
+024090* THE ORIGINAL SCORING RUN DID.
+024100*----------------------------------------------------------*
+024110 3200-REPLAY-ENTRY.
+024120     MOVE OR-PLAYER-ID TO SC-PLAYER-ID.
+024130     MOVE OR-GAME-DATE TO SC-GAME-DATE.
+024140     MOVE OR-CATEGORY TO SC-CATEGORY.
+024150     MOVE OR-DICE TO SC-DICE.
+024160     MOVE OR-RESULT TO SC-RESULT.
+024170     MOVE OR-VARIANT TO SC-VARIANT.
+024180     MOVE ZERO TO SC-PAPER-SUBTOTAL.
+024190     MOVE 'R' TO WS-CALL-FUNCTION.
+024200     CALL "YACHT" USING WS-CALL-SCORECARD, WS-CALL-EDIT-STATUS,
+024210         WS-CALL-FUNCTION, WS-CALL-SUBTOTAL-MISMATCH,
+024220         WS-CALL-HOUSE-RULE.
+024230     MOVE 'S' TO WS-CALL-FUNCTION.
+024240 3200-EXIT.
+024250     EXIT.
+024260*----------------------------------------------------------*
+024270* 3300-RESCORE-ENTRY - RESUBMIT THE MATCHED ENTRY TO YACHT
+024300* WITH THE CORRECTED CATEGORY/DICE/VARIANT, KEEPING EVERY
+024400* OTHER FIELD ON THE CARD AS IT WAS.
+024500*----------------------------------------------------------*
+024600 3300-RESCORE-ENTRY.
+024700     MOVE OR-PLAYER-ID TO SC-PLAYER-ID.
+024800     MOVE OR-GAME-DATE TO SC-GAME-DATE.
+024900     IF WS-CORR-NEW-CATEGORY(CORR-IDX) NOT = SPACES
+025000         MOVE WS-CORR-NEW-CATEGORY(CORR-IDX) TO SC-CATEGORY
+025100     ELSE
+025200         MOVE OR-CATEGORY TO SC-CATEGORY
+025300     END-IF.
+025400     MOVE WS-CORR-DICE(CORR-IDX) TO SC-DICE.
+025500     IF WS-CORR-VARIANT(CORR-IDX) NOT = SPACES
+025600         MOVE WS-CORR-VARIANT(CORR-IDX) TO SC-VARIANT
+025700     ELSE
+025800         MOVE OR-VARIANT TO SC-VARIANT
+025900     END-IF.
+026000*    SC-PAPER-SUBTOTAL IS FORCED TO ZERO FOR THE SAME REASON
+026010*    RS-UPPER-SUBTOTAL ET AL. ARE CARRIED OVER BELOW RATHER
+026020*    THAN RECOMPUTED - A SINGLE CORRECTED ENTRY HAS NO PAPER
+026030*    SUBTOTAL OF ITS OWN TO RECONCILE AGAINST. THAT DELIBERATELY
+026040*    KEEPS RECONCILE-PAPER-SUBTOTAL FROM FIRING FOR A CORRECTION,
+026050*    SO WS-CALL-SUBTOTAL-MISMATCH IS PASSED (IT IS A REQUIRED
+026060*    POSITIONAL PARAMETER ON THE CALL) BUT NEVER COMES BACK 'Y'
+026070*    HERE AND IS NOT INSPECTED AFTER THE CALL RETURNS.
+026080     MOVE ZERO TO SC-PAPER-SUBTOTAL.
+026100     CALL "YACHT" USING WS-CALL-SCORECARD, WS-CALL-EDIT-STATUS,
+026200         WS-CALL-FUNCTION, WS-CALL-SUBTOTAL-MISMATCH,
+026210         WS-CALL-HOUSE-RULE.
+026300     IF CALL-EDIT-OK
+026400         MOVE SC-PLAYER-ID TO RS-PLAYER-ID
+026500         MOVE SC-GAME-DATE TO RS-GAME-DATE
+026600         MOVE SC-CATEGORY TO RS-CATEGORY
+026700         MOVE SC-DICE TO RS-DICE
+026800         MOVE SC-RESULT TO RS-RESULT
+026900         MOVE SC-VARIANT TO RS-VARIANT
+027000*        A SINGLE CORRECTED ENTRY CAN'T REBUILD THE WHOLE
+027100*        CARD'S UPPER-SECTION RUNNING TOTALS, SO THOSE AND
+027200*        THE PAPER SUBTOTAL CARRY OVER FROM THE OLD ENTRY.
+027300         MOVE OR-UPPER-SUBTOTAL TO RS-UPPER-SUBTOTAL
+027400         MOVE OR-UPPER-BONUS TO RS-UPPER-BONUS
+027500         MOVE OR-UPPER-COMPLETE TO RS-UPPER-COMPLETE
+027600         MOVE OR-PAPER-SUBTOTAL TO RS-PAPER-SUBTOTAL
+027700         MOVE 'Y' TO WS-CORR-APPLIED(CORR-IDX)
+027800         ADD 1 TO WS-LINES-CORRECTED
+027900         DISPLAY "YCHTCORR: RESCORED " RS-PLAYER-ID " "
+028000             RS-CATEGORY " NEW RESULT=" RS-RESULT
+028100     ELSE
+028200         DISPLAY "YCHTCORR: CORRECTION REJECTED, INVALID DICE "
+028210             "OR CATEGORY, PLAYER=" OR-PLAYER-ID
+028220             " CATEGORY=" OR-CATEGORY
+028400         MOVE OLD-RESULTS-RECORD TO NEW-RESULTS-RECORD
+028500         ADD 1 TO WS-LINES-CARRIED
+028600     END-IF.
+028700 3300-EXIT.
+028800     EXIT.
+028900*----------------------------------------------------------*
+029000* 4000-REPORT-UNAPPLIED - FLAG ANY CORRECTION THAT NEVER
+029100* MATCHED AN ENTRY ON FILE, SO THE SCOREKEEPER CAN CHECK
+029200* THE PLAYER/CATEGORY THEY KEYED.
+029300*----------------------------------------------------------*
+029400 4000-REPORT-UNAPPLIED.
+029500     IF WS-CORRECTION-COUNT > 0
+029600         PERFORM 4100-CHECK-UNAPPLIED THRU 4100-EXIT
+029700             VARYING CORR-IDX FROM 1 BY 1
+029800             UNTIL CORR-IDX > WS-CORRECTION-COUNT
+029900     END-IF.
+030000 4000-EXIT.
+030100     EXIT.
+030200 4100-CHECK-UNAPPLIED.
+030300     IF NOT CORR-WAS-APPLIED(CORR-IDX)
+030400         DISPLAY "YCHTCORR: NO MATCHING ENTRY ON FILE FOR "
+030500             WS-CORR-PLAYER-ID(CORR-IDX) " "
+030600             WS-CORR-CATEGORY(CORR-IDX)
+030700     END-IF.
+030800 4100-EXIT.
+030900     EXIT.
+031000*----------------------------------------------------------*
+031100* 9000-TERMINATE - CLOSE THE JOURNAL, CLOSE FILES, REPORT
+031200* COUNTS.
+031300*----------------------------------------------------------*
+031400 9000-TERMINATE.
+031500     MOVE 'C' TO WS-CALL-FUNCTION.
+031600     CALL "YACHT" USING WS-CALL-SCORECARD, WS-CALL-EDIT-STATUS,
+031700         WS-CALL-FUNCTION, WS-CALL-SUBTOTAL-MISMATCH,
+031710         WS-CALL-HOUSE-RULE.
+031800     CLOSE CORRECTIONS-FILE.
+031900     CLOSE OLD-RESULTS-FILE.
+032000     CLOSE NEW-RESULTS-FILE.
+032100     DISPLAY "YCHTCORR: ENTRIES CORRECTED = " WS-LINES-CORRECTED.
+032200     DISPLAY "YCHTCORR: ENTRIES CARRIED OVER = " WS-LINES-CARRIED.
+032300 9000-EXIT.
+032400     EXIT.
