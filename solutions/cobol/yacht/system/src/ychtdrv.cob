@@ -0,0 +1,433 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. YCHTDRV.
+000120 AUTHOR. LEAGUE-OPERATIONS.
+000130 INSTALLATION. THURSDAY-NIGHT-YACHT-CLUB.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*REMARKS.
+000170*    NIGHTLY BATCH DRIVER FOR THE YACHT SCORING ENGINE.
+000180*    READS ONE SCORESHEET LINE PER PLAYER/CATEGORY/ROLL,
+000190*    CALLS YACHT TO SCORE IT, AND WRITES THE SCORED RESULT
+000200*    TO THE RESULTS FILE SO A WHOLE NIGHT RUNS IN ONE STEP.
+000210*    ROLLS YACHT REJECTS AS MALFORMED ARE WRITTEN TO A
+000220*    REJECTS FILE INSTEAD, SO THE SCOREKEEPER CAN RE-KEY THEM.
+000230*
+000240*    MODIFICATION HISTORY.
+000250*    DATE       INIT DESCRIPTION
+000260*    2026-08-09 LOP  ORIGINAL PROGRAM.
+000270*    2026-08-09 LOP  ADDED REJECTS FILE FOR MALFORMED ROLLS.
+000280*    2026-08-09 LOP  SENDS A CLOSE FUNCTION CODE TO YACHT AT
+000290*                    END OF JOB SO ITS AUDIT JOURNAL IS CLOSED.
+000300*    2026-08-09 LOP  ADDED CHECKPOINT/RESTART SUPPORT. PASS
+000310*                    PARM='RESTART' ON THE EXEC STATEMENT TO
+000320*                    RESUME FROM THE LAST CHECKPOINT INSTEAD OF
+000330*                    RESCORING THE WHOLE SCORESHEET FILE.
+000340*    2026-08-09 LOP  CARRIES THE PAPER-KEYED UPPER-SECTION
+000350*                    SUBTOTAL THROUGH TO YACHT AND LOGS ANY
+000360*                    MISMATCH TO A NEW MISMATCH FILE.
+000370*    2026-08-09 LOP  SCORESHEET AND RESULTS RECORDS, AND THE
+000380*                    CALL INTERFACE TO YACHT, NOW COME FROM THE
+000390*                    SHARED SCORCARD COPYBOOK. STAMPS EACH
+000400*                    SCORECARD WITH THE RUN DATE.
+000410*    2026-08-09 LOP  READS A ONE-RECORD RULE-CONTROL FILE ONCE
+000420*                    PER RUN AND PASSES THE HOUSE-RULE FLAG TO
+000430*                    YACHT ON EVERY CALL.
+000440 ENVIRONMENT DIVISION.
+000450 CONFIGURATION SECTION.
+000460 SOURCE-COMPUTER. GNUCOBOL.
+000470 OBJECT-COMPUTER. GNUCOBOL.
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT SCORESHEET-FILE ASSIGN TO "SCORESHT"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS WS-SCORESHEET-STATUS.
+000530     SELECT RESULTS-FILE ASSIGN TO "RESULTS"
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS WS-RESULTS-STATUS.
+000560     SELECT REJECTS-FILE ASSIGN TO "REJECTS"
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS WS-REJECTS-STATUS.
+000590     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000620     SELECT MISMATCH-FILE ASSIGN TO "MISMATCH"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS WS-MISMATCH-STATUS.
+000650     SELECT RULE-CONTROL-FILE ASSIGN TO "RULECTL"
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS WS-RULE-CONTROL-STATUS.
+000680 DATA DIVISION.
+000690 FILE SECTION.
+000700 FD  SCORESHEET-FILE
+000710     RECORDING MODE IS F.
+000720 01  SCORESHEET-RECORD.
+000730     COPY SCORCARD
+000740         REPLACING ==SC-PLAYER-ID== BY ==SS-PLAYER-ID==
+000750             ==SC-GAME-DATE== BY ==SS-GAME-DATE==
+000760             ==SC-CATEGORY== BY ==SS-CATEGORY==
+000770             ==SC-DICE== BY ==SS-DICE==
+000780             ==SC-RESULT== BY ==SS-RESULT==
+000790             ==SC-UPPER-SUBTOTAL== BY ==SS-UPPER-SUBTOTAL==
+000800             ==SC-UPPER-BONUS== BY ==SS-UPPER-BONUS==
+000810             ==SC-UPPER-COMPLETE== BY ==SS-UPPER-COMPLETE==
+000820             ==SC-UPPER-SECTION-COMPLETE== BY
+000830                 ==SS-UPPER-SECTION-COMPLETE==
+000840             ==SC-UPPER-SECTION-INCOMPLETE== BY
+000850                 ==SS-UPPER-SECTION-INCOMPLETE==
+000860             ==SC-PAPER-SUBTOTAL== BY ==SS-PAPER-SUBTOTAL==
+000870             ==SC-VARIANT== BY ==SS-VARIANT==
+000880             ==SC-VARIANT-STANDARD== BY ==SS-VARIANT-STANDARD==
+000890             ==SC-VARIANT-MAXI== BY ==SS-VARIANT-MAXI==.
+000900 FD  RESULTS-FILE
+000910     RECORDING MODE IS F.
+000920 01  RESULTS-RECORD.
+000930     COPY SCORCARD
+000940         REPLACING ==SC-PLAYER-ID== BY ==RS-PLAYER-ID==
+000950             ==SC-GAME-DATE== BY ==RS-GAME-DATE==
+000960             ==SC-CATEGORY== BY ==RS-CATEGORY==
+000970             ==SC-DICE== BY ==RS-DICE==
+000980             ==SC-RESULT== BY ==RS-RESULT==
+000990             ==SC-UPPER-SUBTOTAL== BY ==RS-UPPER-SUBTOTAL==
+001000             ==SC-UPPER-BONUS== BY ==RS-UPPER-BONUS==
+001010             ==SC-UPPER-COMPLETE== BY ==RS-UPPER-COMPLETE==
+001020             ==SC-UPPER-SECTION-COMPLETE== BY
+001030                 ==RS-UPPER-SECTION-COMPLETE==
+001040             ==SC-UPPER-SECTION-INCOMPLETE== BY
+001050                 ==RS-UPPER-SECTION-INCOMPLETE==
+001060             ==SC-PAPER-SUBTOTAL== BY ==RS-PAPER-SUBTOTAL==
+001070             ==SC-VARIANT== BY ==RS-VARIANT==
+001080             ==SC-VARIANT-STANDARD== BY ==RS-VARIANT-STANDARD==
+001090             ==SC-VARIANT-MAXI== BY ==RS-VARIANT-MAXI==.
+001100 FD  REJECTS-FILE
+001110     RECORDING MODE IS F.
+001120 01  REJECTS-RECORD.
+001130     05  RJ-PLAYER-ID            PIC X(10).
+001140     05  RJ-CATEGORY             PIC X(15).
+001150     05  RJ-DICE                 PIC 9(06).
+001160 FD  CHECKPOINT-FILE
+001170     RECORDING MODE IS F.
+001180 01  CHECKPOINT-RECORD.
+001190     05  CK-LAST-RECORD-SCORED   PIC 9(07).
+001200 FD  MISMATCH-FILE
+001210     RECORDING MODE IS F.
+001220 01  MISMATCH-RECORD.
+001230     05  MM-PLAYER-ID            PIC X(10).
+001240     05  MM-CATEGORY             PIC X(15).
+001250     05  MM-COMPUTED-SUBTOTAL    PIC 9(03).
+001260     05  MM-PAPER-SUBTOTAL       PIC 9(03).
+001270 FD  RULE-CONTROL-FILE
+001280     RECORDING MODE IS F.
+001290 01  RULE-CONTROL-RECORD.
+001300*    'S' (OR SPACE) PLAYS THE PRINTED YACHT RULE - FULL HOUSE
+001310*    NEEDS AN EXACT PAIR AND AN EXACT TRIPLE. 'L' ALSO LETS A
+001320*    FIVE OF A KIND COUNT AS A FULL HOUSE FOR CLUBS THAT PLAY
+001330*    IT THAT WAY.
+001340     05  RC-HOUSE-RULE           PIC X(01).
+001350 WORKING-STORAGE SECTION.
+001360 01  WS-SCORESHEET-STATUS        PIC X(02) VALUE '00'.
+001370     88  SCORESHEET-OK                      VALUE '00'.
+001380     88  SCORESHEET-EOF                      VALUE '10'.
+001390 01  WS-RESULTS-STATUS           PIC X(02) VALUE '00'.
+001400     88  RESULTS-OK                          VALUE '00'.
+001410 01  WS-REJECTS-STATUS           PIC X(02) VALUE '00'.
+001420     88  REJECTS-OK                          VALUE '00'.
+001430 01  WS-CHECKPOINT-STATUS        PIC X(02) VALUE '00'.
+001440     88  CHECKPOINT-OK                       VALUE '00'.
+001450 01  WS-MISMATCH-STATUS          PIC X(02) VALUE '00'.
+001460     88  MISMATCH-OK                         VALUE '00'.
+001470 01  WS-RULE-CONTROL-STATUS      PIC X(02) VALUE '00'.
+001480     88  RULE-CONTROL-OK                     VALUE '00'.
+001490 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+001500     88  NO-MORE-SCORESHEETS                 VALUE 'Y'.
+001510*    DRIVES THE RESTART REPLAY READ OF RESULTS-FILE SEPARATELY
+001520*    FROM THE MAIN SCORESHEET EOF SWITCH ABOVE.
+001530 01  WS-REPLAY-EOF-SWITCH        PIC X(01) VALUE 'N'.
+001540     88  NO-MORE-REPLAY-RESULTS               VALUE 'Y'.
+001550 01  WS-RESTART-POINT            PIC 9(07) COMP VALUE 0.
+001560 01  WS-CHECKPOINT-INTERVAL      PIC 9(07) COMP VALUE 25.
+001570 01  WS-CHECKPOINT-QUOTIENT      PIC 9(07) COMP VALUE 0.
+001580 01  WS-CHECKPOINT-REMAINDER     PIC 9(07) COMP VALUE 0.
+001590*    ONE SCORECARD BUILT UP FROM THE SCORESHEET LINE AND PASSED
+001600*    TO YACHT AS A SINGLE RECORD, SO ITS SHAPE STAYS IN STEP
+001610*    WITH THE COPYBOOK RATHER THAN A HAND-KEPT LIST OF FIELDS.
+001620 01  WS-CALL-SCORECARD.
+001630     COPY SCORCARD.
+001640 01  WS-CALL-EDIT-STATUS         PIC X(01).
+001650     88  CALL-EDIT-OK                        VALUE 'Y'.
+001660 01  WS-CALL-FUNCTION            PIC X(01) VALUE 'S'.
+001670 01  WS-CALL-SUBTOTAL-MISMATCH   PIC X(01).
+001680     88  CALL-SUBTOTAL-MISMATCHED           VALUE 'Y'.
+001690*    HOUSE-RULE FLAG READ ONCE PER RUN FROM RULECTL, PASSED TO
+001700*    YACHT ON EVERY CALL. DEFAULTS TO STRICT IF THE CONTROL
+001710*    FILE IS MISSING SO A CLUB THAT NEVER SETS ONE UP KEEPS
+001720*    TODAY'S BEHAVIOR.
+001730 01  WS-CALL-HOUSE-RULE          PIC X(01) VALUE 'S'.
+001740 01  WS-RUN-DATE                 PIC 9(08).
+001750 01  WS-LINES-READ               PIC 9(07) COMP VALUE 0.
+001760 01  WS-LINES-SCORED             PIC 9(07) COMP VALUE 0.
+001770 01  WS-LINES-REJECTED           PIC 9(07) COMP VALUE 0.
+001780 01  WS-LINES-MISMATCHED         PIC 9(07) COMP VALUE 0.
+001790 LINKAGE SECTION.
+001800*    RECEIVES THE EXEC-STATEMENT PARM. THE SYSTEM HANDS THE
+001810*    FIRST PROGRAM IN A JOB STEP A HALFWORD BINARY LENGTH
+001820*    AHEAD OF THE PARM TEXT ITSELF, NOT A BARE FIXED-LENGTH
+001830*    FIELD, SO WS-RESTART-PARM IS RECEIVED AS A GROUP WITH
+001840*    THE LENGTH IN FRONT. PARM='RESTART' RESUMES FROM THE
+001850*    LAST CHECKPOINT; ANY OTHER VALUE (OR NONE) RUNS THE
+001860*    SCORESHEET FROM THE BEGINNING, AS BEFORE.
+001870 01  WS-RESTART-PARM.
+001880     05  WS-RESTART-PARM-LEN     PIC S9(4) COMP.
+001890     05  WS-RESTART-PARM-TEXT    PIC X(08).
+001900         88  RESTART-REQUESTED           VALUE 'RESTART '.
+001910 PROCEDURE DIVISION USING WS-RESTART-PARM.
+001920 0000-MAINLINE.
+001930     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001940     PERFORM 2000-PROCESS-SCORESHEETS THRU 2000-EXIT
+001950         UNTIL NO-MORE-SCORESHEETS.
+001960     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001970     STOP RUN.
+001980*----------------------------------------------------------*
+001990* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ.
+002000*----------------------------------------------------------*
+002010 1000-INITIALIZE.
+002020     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002030     PERFORM 1200-READ-HOUSE-RULE THRU 1200-EXIT.
+002040     OPEN INPUT SCORESHEET-FILE.
+002050     IF NOT SCORESHEET-OK
+002060         DISPLAY "YCHTDRV: UNABLE TO OPEN SCORESHT, STATUS "
+002070             WS-SCORESHEET-STATUS
+002080         MOVE 'Y' TO WS-EOF-SWITCH
+002090         GO TO 1000-EXIT
+002100     END-IF.
+002110     IF RESTART-REQUESTED
+002120         PERFORM 1100-RESTART-SETUP THRU 1100-EXIT
+002130     ELSE
+002140         OPEN OUTPUT RESULTS-FILE
+002150         IF NOT RESULTS-OK
+002160             DISPLAY "YCHTDRV: UNABLE TO OPEN RESULTS, STATUS "
+002170                 WS-RESULTS-STATUS
+002180             MOVE 'Y' TO WS-EOF-SWITCH
+002190         END-IF
+002200         OPEN OUTPUT REJECTS-FILE
+002210         IF NOT REJECTS-OK
+002220             DISPLAY "YCHTDRV: UNABLE TO OPEN REJECTS, STATUS "
+002230                 WS-REJECTS-STATUS
+002240             MOVE 'Y' TO WS-EOF-SWITCH
+002250         END-IF
+002260         OPEN OUTPUT MISMATCH-FILE
+002270         IF NOT MISMATCH-OK
+002280             DISPLAY "YCHTDRV: UNABLE TO OPEN MISMATCH, STATUS "
+002290                 WS-MISMATCH-STATUS
+002300             MOVE 'Y' TO WS-EOF-SWITCH
+002310         END-IF
+002320     END-IF.
+002330     PERFORM 2100-READ-SCORESHEET THRU 2100-EXIT.
+002340 1000-EXIT.
+002350     EXIT.
+002360*----------------------------------------------------------*
+002370* 1200-READ-HOUSE-RULE - READ THE ONE-RECORD RULE-CONTROL FILE
+002380* ONCE PER RUN. NO CONTROL FILE (OR AN EMPTY ONE) LEAVES
+002390* WS-CALL-HOUSE-RULE AT ITS DEFAULT OF STRICT.
+002400*----------------------------------------------------------*
+002410 1200-READ-HOUSE-RULE.
+002420     OPEN INPUT RULE-CONTROL-FILE.
+002430     IF NOT RULE-CONTROL-OK
+002440         GO TO 1200-EXIT
+002450     END-IF.
+002460     READ RULE-CONTROL-FILE
+002470         AT END
+002480             GO TO 1200-CLOSE
+002490     END-READ.
+002500     MOVE RC-HOUSE-RULE TO WS-CALL-HOUSE-RULE.
+002510 1200-CLOSE.
+002520     CLOSE RULE-CONTROL-FILE.
+002530 1200-EXIT.
+002540     EXIT.
+002550*----------------------------------------------------------*
+002560* 1100-RESTART-SETUP - RESUME FROM THE LAST CHECKPOINT.
+002570* REOPENS RESULTS/REJECTS FOR EXTEND SO WORK ALREADY WRITTEN
+002580* BEFORE THE ABEND IS KEPT, AND SKIPS PAST THE SCORESHEET
+002590* RECORDS ALREADY REFLECTED IN THE RESULTS FILE.
+002600*----------------------------------------------------------*
+002610 1100-RESTART-SETUP.
+002620     OPEN INPUT CHECKPOINT-FILE.
+002630     IF NOT CHECKPOINT-OK
+002640         DISPLAY "YCHTDRV: NO CHECKPOINT FOUND, RESTART "
+002650             "STARTS FROM THE BEGINNING"
+002660     ELSE
+002670         READ CHECKPOINT-FILE
+002680             AT END
+002690                 DISPLAY "YCHTDRV: CHECKPOINT FILE EMPTY"
+002700         END-READ
+002710         MOVE CK-LAST-RECORD-SCORED TO WS-RESTART-POINT
+002720         CLOSE CHECKPOINT-FILE
+002730     END-IF.
+002740     DISPLAY "YCHTDRV: RESTARTING AFTER RECORD " WS-RESTART-POINT.
+002750     PERFORM 1150-REPLAY-RESULTS THRU 1150-EXIT.
+002760     OPEN EXTEND RESULTS-FILE.
+002770     IF NOT RESULTS-OK
+002780         DISPLAY "YCHTDRV: UNABLE TO OPEN RESULTS, STATUS "
+002790             WS-RESULTS-STATUS
+002800         MOVE 'Y' TO WS-EOF-SWITCH
+002810     END-IF.
+002820     OPEN EXTEND REJECTS-FILE.
+002830     IF NOT REJECTS-OK
+002840         DISPLAY "YCHTDRV: UNABLE TO OPEN REJECTS, STATUS "
+002850             WS-REJECTS-STATUS
+002860         MOVE 'Y' TO WS-EOF-SWITCH
+002870     END-IF.
+002880     OPEN EXTEND MISMATCH-FILE.
+002890     IF NOT MISMATCH-OK
+002900         DISPLAY "YCHTDRV: UNABLE TO OPEN MISMATCH, STATUS "
+002910             WS-MISMATCH-STATUS
+002920         MOVE 'Y' TO WS-EOF-SWITCH
+002930     END-IF.
+002940     PERFORM 2100-READ-SCORESHEET THRU 2100-EXIT
+002950         UNTIL NO-MORE-SCORESHEETS
+002960             OR WS-LINES-READ >= WS-RESTART-POINT.
+002970 1100-EXIT.
+002980     EXIT.
+002990*----------------------------------------------------------*
+003000* 1150-REPLAY-RESULTS - YACHT KEEPS ITS RUNNING PLAYER TABLE
+003010* (UPPER-SECTION CATEGORIES DONE, YACHT-ALREADY-SCORED) IN
+003020* WORKING-STORAGE, SO A RESTART'S FRESH CALL TO YACHT HAS NO
+003030* MEMORY OF WHAT WAS SCORED BEFORE THE ABEND. FEED EVERY
+003040* ENTRY ALREADY ON RESULTS-FILE BACK THROUGH YACHT'S REPLAY
+003050* FUNCTION SO THAT MEMORY IS REBUILT BEFORE SCORING RESUMES.
+003060*----------------------------------------------------------*
+003070 1150-REPLAY-RESULTS.
+003080     MOVE 'N' TO WS-REPLAY-EOF-SWITCH.
+003090     OPEN INPUT RESULTS-FILE.
+003100     IF NOT RESULTS-OK
+003110         DISPLAY "YCHTDRV: NO PRIOR RESULTS TO REPLAY, STATUS "
+003120             WS-RESULTS-STATUS
+003130         GO TO 1150-EXIT
+003140     END-IF.
+003150     PERFORM 1160-READ-REPLAY-RESULT THRU 1160-EXIT.
+003160     PERFORM 1170-REPLAY-ONE-RESULT THRU 1170-EXIT
+003170         UNTIL NO-MORE-REPLAY-RESULTS.
+003180     CLOSE RESULTS-FILE.
+003190 1150-EXIT.
+003200     EXIT.
+003210*----------------------------------------------------------*
+003220* 1160-READ-REPLAY-RESULT - READ NEXT PRIOR RESULT TO REPLAY.
+003230*----------------------------------------------------------*
+003240 1160-READ-REPLAY-RESULT.
+003250     READ RESULTS-FILE
+003260         AT END
+003270             MOVE 'Y' TO WS-REPLAY-EOF-SWITCH
+003280     END-READ.
+003290 1160-EXIT.
+003300     EXIT.
+003310*----------------------------------------------------------*
+003320* 1170-REPLAY-ONE-RESULT - REPLAY ONE PRIOR RESULT THROUGH
+003330* YACHT, TAKING ITS RESULT AS GIVEN RATHER THAN RESCORING.
+003340*----------------------------------------------------------*
+003350 1170-REPLAY-ONE-RESULT.
+003360     MOVE RS-PLAYER-ID TO SC-PLAYER-ID.
+003370     MOVE RS-GAME-DATE TO SC-GAME-DATE.
+003380     MOVE RS-CATEGORY TO SC-CATEGORY.
+003390     MOVE RS-DICE TO SC-DICE.
+003400     MOVE RS-RESULT TO SC-RESULT.
+003410     MOVE RS-VARIANT TO SC-VARIANT.
+003420     MOVE ZERO TO SC-PAPER-SUBTOTAL.
+003430     MOVE 'R' TO WS-CALL-FUNCTION.
+003440     CALL "YACHT" USING WS-CALL-SCORECARD, WS-CALL-EDIT-STATUS,
+003450         WS-CALL-FUNCTION, WS-CALL-SUBTOTAL-MISMATCH,
+003460         WS-CALL-HOUSE-RULE.
+003470     MOVE 'S' TO WS-CALL-FUNCTION.
+003480     PERFORM 1160-READ-REPLAY-RESULT THRU 1160-EXIT.
+003490 1170-EXIT.
+003500     EXIT.
+003510*----------------------------------------------------------*
+003520* 2000-PROCESS-SCORESHEETS - SCORE ONE LINE AND READ NEXT.
+003530*----------------------------------------------------------*
+003540 2000-PROCESS-SCORESHEETS.
+003550     MOVE SS-CATEGORY TO SC-CATEGORY.
+003560     MOVE SS-DICE TO SC-DICE.
+003570     MOVE SS-PLAYER-ID TO SC-PLAYER-ID.
+003580     MOVE WS-RUN-DATE TO SC-GAME-DATE.
+003590     MOVE SS-PAPER-SUBTOTAL TO SC-PAPER-SUBTOTAL.
+003600     MOVE SS-VARIANT TO SC-VARIANT.
+003610     CALL "YACHT" USING WS-CALL-SCORECARD, WS-CALL-EDIT-STATUS,
+003620         WS-CALL-FUNCTION, WS-CALL-SUBTOTAL-MISMATCH,
+003630         WS-CALL-HOUSE-RULE.
+003640     IF CALL-EDIT-OK
+003650         MOVE SS-PLAYER-ID TO RS-PLAYER-ID
+003660         MOVE WS-RUN-DATE TO RS-GAME-DATE
+003670         MOVE SS-CATEGORY TO RS-CATEGORY
+003680         MOVE SS-DICE TO RS-DICE
+003690         MOVE SC-RESULT TO RS-RESULT
+003700         MOVE SC-UPPER-SUBTOTAL TO RS-UPPER-SUBTOTAL
+003710         MOVE SC-UPPER-BONUS TO RS-UPPER-BONUS
+003720         MOVE SC-UPPER-COMPLETE TO RS-UPPER-COMPLETE
+003730         MOVE SC-PAPER-SUBTOTAL TO RS-PAPER-SUBTOTAL
+003740         MOVE SC-VARIANT TO RS-VARIANT
+003750         WRITE RESULTS-RECORD
+003760         ADD 1 TO WS-LINES-SCORED
+003770         IF CALL-SUBTOTAL-MISMATCHED
+003780             MOVE SS-PLAYER-ID TO MM-PLAYER-ID
+003790             MOVE SS-CATEGORY TO MM-CATEGORY
+003800             MOVE SC-UPPER-SUBTOTAL TO MM-COMPUTED-SUBTOTAL
+003810             MOVE SS-PAPER-SUBTOTAL TO MM-PAPER-SUBTOTAL
+003820             WRITE MISMATCH-RECORD
+003830             ADD 1 TO WS-LINES-MISMATCHED
+003840         END-IF
+003850     ELSE
+003860         MOVE SS-PLAYER-ID TO RJ-PLAYER-ID
+003870         MOVE SS-CATEGORY TO RJ-CATEGORY
+003880         MOVE SS-DICE TO RJ-DICE
+003890         WRITE REJECTS-RECORD
+003900         ADD 1 TO WS-LINES-REJECTED
+003910     END-IF.
+003920     PERFORM 2500-CHECKPOINT THRU 2500-EXIT.
+003930     PERFORM 2100-READ-SCORESHEET THRU 2100-EXIT.
+003940 2000-EXIT.
+003950     EXIT.
+003960*----------------------------------------------------------*
+003970* 2500-CHECKPOINT - RECORD OUR POSITION EVERY N SCORESHEET
+003980* LINES SO A RESTART DOESN'T HAVE TO REPLAY THE WHOLE NIGHT.
+003990*----------------------------------------------------------*
+004000 2500-CHECKPOINT.
+004010     DIVIDE WS-LINES-READ BY WS-CHECKPOINT-INTERVAL
+004020         GIVING WS-CHECKPOINT-QUOTIENT
+004030         REMAINDER WS-CHECKPOINT-REMAINDER.
+004040     IF WS-CHECKPOINT-REMAINDER = 0
+004050         OPEN OUTPUT CHECKPOINT-FILE
+004060         MOVE WS-LINES-READ TO CK-LAST-RECORD-SCORED
+004070         WRITE CHECKPOINT-RECORD
+004080         CLOSE CHECKPOINT-FILE
+004090     END-IF.
+004100 2500-EXIT.
+004110     EXIT.
+004120*----------------------------------------------------------*
+004130* 2100-READ-SCORESHEET - READ NEXT LINE, SET EOF SWITCH.
+004140*----------------------------------------------------------*
+004150 2100-READ-SCORESHEET.
+004160     READ SCORESHEET-FILE
+004170         AT END
+004180             MOVE 'Y' TO WS-EOF-SWITCH
+004190             GO TO 2100-EXIT
+004200     END-READ.
+004210     ADD 1 TO WS-LINES-READ.
+004220 2100-EXIT.
+004230     EXIT.
+004240*----------------------------------------------------------*
+004250* 9000-TERMINATE - CLOSE FILES AND REPORT COUNTS.
+004260*----------------------------------------------------------*
+004270 9000-TERMINATE.
+004280     MOVE 'C' TO WS-CALL-FUNCTION.
+004290     CALL "YACHT" USING WS-CALL-SCORECARD, WS-CALL-EDIT-STATUS,
+004300         WS-CALL-FUNCTION, WS-CALL-SUBTOTAL-MISMATCH,
+004310         WS-CALL-HOUSE-RULE.
+004320     CLOSE SCORESHEET-FILE.
+004330     CLOSE RESULTS-FILE.
+004340     CLOSE REJECTS-FILE.
+004350     CLOSE MISMATCH-FILE.
+004360     DISPLAY "YCHTDRV: LINES READ       = " WS-LINES-READ.
+004370     DISPLAY "YCHTDRV: LINES SCORED     = " WS-LINES-SCORED.
+004380     DISPLAY "YCHTDRV: LINES REJECTED   = " WS-LINES-REJECTED.
+004390     DISPLAY "YCHTDRV: SUBTOTAL MISMATCHES = "
+004400         WS-LINES-MISMATCHED.
+004410 9000-EXIT.
+004420     EXIT.
