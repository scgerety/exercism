@@ -0,0 +1,311 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. YCHTRPT.
+000300 AUTHOR. LEAGUE-OPERATIONS.
+000400 INSTALLATION. THURSDAY-NIGHT-YACHT-CLUB.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*REMARKS.
+000800*    NIGHTLY LEADERBOARD REPORT. READS THE RESULTS FILE THAT
+000900*    YCHTDRV PRODUCES AND PRINTS THE TOP SCORE FOR EACH
+001000*    CATEGORY ACROSS ALL PLAYERS, PLUS EVERY PLAYER'S GRAND
+001100*    TOTAL WITH THE UPPER-SECTION BONUS INCLUDED, SO IT CAN BE
+001200*    POSTED ON THE CLUBHOUSE BOARD AT THE END OF THE NIGHT.
+001300*
+001400*    MODIFICATION HISTORY.
+001500*    DATE       INIT DESCRIPTION
+001600*    2026-08-09 LOP  ORIGINAL PROGRAM.
+001610*    2026-08-09 LOP  RESULTS-RECORD NOW COMES FROM THE SHARED
+001620*                    SCORCARD COPYBOOK.
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER. GNUCOBOL.
+002300 OBJECT-COMPUTER. GNUCOBOL.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT RESULTS-FILE ASSIGN TO "RESULTS"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-RESULTS-STATUS.
+002900     SELECT PRINT-FILE ASSIGN TO "RPTOUT"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-PRINT-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  RESULTS-FILE
+003500     RECORDING MODE IS F.
+003600 01  RESULTS-RECORD.
+003610     COPY SCORCARD
+003611         REPLACING ==SC-PLAYER-ID== BY ==RS-PLAYER-ID==
+003612             ==SC-GAME-DATE== BY ==RS-GAME-DATE==
+003613             ==SC-CATEGORY== BY ==RS-CATEGORY==
+003614             ==SC-DICE== BY ==RS-DICE==
+003615             ==SC-RESULT== BY ==RS-RESULT==
+003616             ==SC-UPPER-SUBTOTAL== BY ==RS-UPPER-SUBTOTAL==
+003617             ==SC-UPPER-BONUS== BY ==RS-UPPER-BONUS==
+003618             ==SC-UPPER-COMPLETE== BY ==RS-UPPER-COMPLETE==
+003619             ==SC-UPPER-SECTION-COMPLETE== BY
+003621                 ==RS-UPPER-SECTION-COMPLETE==
+003622             ==SC-UPPER-SECTION-INCOMPLETE== BY
+003623                 ==RS-UPPER-SECTION-INCOMPLETE==
+003624             ==SC-PAPER-SUBTOTAL== BY ==RS-PAPER-SUBTOTAL==
+003625             ==SC-VARIANT== BY ==RS-VARIANT==
+003626             ==SC-VARIANT-STANDARD== BY ==RS-VARIANT-STANDARD==
+003627             ==SC-VARIANT-MAXI== BY ==RS-VARIANT-MAXI==.
+004400 FD  PRINT-FILE
+004500     RECORDING MODE IS F.
+004600 01  PRINT-RECORD                PIC X(80).
+004700 WORKING-STORAGE SECTION.
+004800 01  WS-RESULTS-STATUS           PIC X(02) VALUE '00'.
+004900     88  RESULTS-OK                          VALUE '00'.
+005000     88  RESULTS-EOF                         VALUE '10'.
+005100 01  WS-PRINT-STATUS             PIC X(02) VALUE '00'.
+005200     88  PRINT-OK                            VALUE '00'.
+005300 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+005400     88  NO-MORE-RESULTS                     VALUE 'Y'.
+005500*
+005600*    ONE TABLE ENTRY PER SCORING CATEGORY, IN SCOREPAD ORDER,
+005700*    HOLDING THE HIGH SCORE AND WHO ROLLED IT.
+005800 01  WS-CATEGORY-NAMES.
+005900     05  FILLER        PIC X(15) VALUE 'ones'.
+006000     05  FILLER        PIC X(15) VALUE 'twos'.
+006100     05  FILLER        PIC X(15) VALUE 'threes'.
+006200     05  FILLER        PIC X(15) VALUE 'fours'.
+006300     05  FILLER        PIC X(15) VALUE 'fives'.
+006400     05  FILLER        PIC X(15) VALUE 'sixes'.
+006500     05  FILLER        PIC X(15) VALUE 'full house'.
+006600     05  FILLER        PIC X(15) VALUE 'four of a kind'.
+006700     05  FILLER        PIC X(15) VALUE 'little straight'.
+006800     05  FILLER        PIC X(15) VALUE 'big straight'.
+006900     05  FILLER        PIC X(15) VALUE 'choice'.
+007000     05  FILLER        PIC X(15) VALUE 'yacht'.
+007050     05  FILLER        PIC X(15) VALUE 'two pairs'.
+007100 01  WS-CATEGORY-NAME-TABLE REDEFINES WS-CATEGORY-NAMES.
+007200     05  WS-CATEGORY-NAME        PIC X(15) OCCURS 13 TIMES
+007300         INDEXED BY CAT-NAME-IDX.
+007400 01  WS-CATEGORY-STATS.
+007500     05  WS-CATEGORY-STAT        OCCURS 13 TIMES
+007600         INDEXED BY CAT-STAT-IDX.
+007700         10  WS-CAT-TOP-SCORE    PIC 9(03) VALUE 0.
+007800         10  WS-CAT-TOP-PLAYER   PIC X(10) VALUE SPACES.
+007900*
+008000*    ONE TABLE ENTRY PER PLAYER SEEN IN THE RESULTS FILE,
+008100*    ACCUMULATING A GRAND TOTAL ACROSS EVERY CATEGORY.
+008200 01  WS-PLAYER-TABLE.
+008300     05  WS-PLAYER-ENTRY         OCCURS 50 TIMES
+008400         INDEXED BY PLYR-IDX, SRT-IDX, SRT-BEST.
+008500         10  WS-PLYR-ID          PIC X(10) VALUE SPACES.
+008600         10  WS-PLYR-TOTAL       PIC 9(05) VALUE 0.
+008700         10  WS-PLYR-BONUS       PIC 9(02) VALUE 0.
+008800 01  WS-PLAYER-COUNT             PIC 9(03) COMP VALUE 0.
+008900 01  WS-PRINT-SCORE              PIC ZZ9.
+009000 01  WS-PRINT-TOTAL              PIC ZZZZ9.
+009010*
+009020*    LEADERBOARD RANKING WORK AREAS - SEE 7000-SORT-PLAYERS.
+009030 01  WS-SORT-BEST-SCORE          PIC 9(06) VALUE 0.
+009040 01  WS-SORT-THIS-SCORE          PIC 9(06) VALUE 0.
+009050 01  WS-PLAYER-ENTRY-SWAP.
+009060     05  WS-SWAP-ID              PIC X(10) VALUE SPACES.
+009070     05  WS-SWAP-TOTAL           PIC 9(05) VALUE 0.
+009080     05  WS-SWAP-BONUS           PIC 9(02) VALUE 0.
+009100 PROCEDURE DIVISION.
+009200 0000-MAINLINE.
+009300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009400     PERFORM 2000-PROCESS-RESULTS THRU 2000-EXIT
+009500         UNTIL NO-MORE-RESULTS.
+009550     PERFORM 7000-SORT-PLAYERS THRU 7000-EXIT.
+009600     PERFORM 8000-PRINT-REPORT THRU 8000-EXIT.
+009700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009800     STOP RUN.
+009900*----------------------------------------------------------*
+010000* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ.
+010100*----------------------------------------------------------*
+010200 1000-INITIALIZE.
+010300     OPEN INPUT RESULTS-FILE.
+010400     IF NOT RESULTS-OK
+010500         DISPLAY "YCHTRPT: UNABLE TO OPEN RESULTS, STATUS "
+010600             WS-RESULTS-STATUS
+010700         MOVE 'Y' TO WS-EOF-SWITCH
+010800         GO TO 1000-EXIT
+010900     END-IF.
+011000     OPEN OUTPUT PRINT-FILE.
+011100     IF NOT PRINT-OK
+011200         DISPLAY "YCHTRPT: UNABLE TO OPEN RPTOUT, STATUS "
+011300             WS-PRINT-STATUS
+011400         MOVE 'Y' TO WS-EOF-SWITCH
+011500     END-IF.
+011600     PERFORM 2100-READ-RESULTS THRU 2100-EXIT.
+011700 1000-EXIT.
+011800     EXIT.
+011900*----------------------------------------------------------*
+012000* 2000-PROCESS-RESULTS - FOLD ONE RESULT INTO THE CATEGORY
+012100* AND PLAYER TABLES, THEN READ THE NEXT ONE.
+012200*----------------------------------------------------------*
+012300 2000-PROCESS-RESULTS.
+012400     PERFORM 2200-UPDATE-CATEGORY THRU 2200-EXIT.
+012500     PERFORM 2300-UPDATE-PLAYER THRU 2300-EXIT.
+012600     PERFORM 2100-READ-RESULTS THRU 2100-EXIT.
+012700 2000-EXIT.
+012800     EXIT.
+012900*----------------------------------------------------------*
+013000* 2100-READ-RESULTS - READ NEXT LINE, SET EOF SWITCH.
+013100*----------------------------------------------------------*
+013200 2100-READ-RESULTS.
+013300     READ RESULTS-FILE
+013400         AT END
+013500             MOVE 'Y' TO WS-EOF-SWITCH
+013600     END-READ.
+013700 2100-EXIT.
+013800     EXIT.
+013900*----------------------------------------------------------*
+014000* 2200-UPDATE-CATEGORY - IF THIS ROLL BEATS THE CURRENT HIGH
+014100* SCORE FOR ITS CATEGORY, RECORD THE NEW HIGH AND PLAYER.
+014200*----------------------------------------------------------*
+014300 2200-UPDATE-CATEGORY.
+014400     SET CAT-NAME-IDX TO 1.
+014500     SEARCH WS-CATEGORY-NAME
+014600         AT END
+014700             DISPLAY "YCHTRPT: UNKNOWN CATEGORY ON RESULTS FILE "
+014800                 RS-CATEGORY
+014900         WHEN WS-CATEGORY-NAME(CAT-NAME-IDX) = RS-CATEGORY
+015000             SET CAT-STAT-IDX TO CAT-NAME-IDX
+015100             IF RS-RESULT > WS-CAT-TOP-SCORE(CAT-STAT-IDX)
+015200                 MOVE RS-RESULT TO WS-CAT-TOP-SCORE(CAT-STAT-IDX)
+015300                 MOVE RS-PLAYER-ID
+015400                     TO WS-CAT-TOP-PLAYER(CAT-STAT-IDX)
+015500             END-IF
+015600     END-SEARCH.
+015700 2200-EXIT.
+015800     EXIT.
+015900*----------------------------------------------------------*
+016000* 2300-UPDATE-PLAYER - CLAIM THIS PLAYER'S TOTALS SLOT (THE
+016100* FIRST TIME SEEN) AND FOLD THIS RESULT INTO THE GRAND TOTAL.
+016200*----------------------------------------------------------*
+016300 2300-UPDATE-PLAYER.
+016400     SET PLYR-IDX TO 1.
+016500     SEARCH WS-PLAYER-ENTRY
+016600         AT END
+016700             DISPLAY "YCHTRPT: PLAYER TABLE FULL, "
+016800                 RS-PLAYER-ID " NOT TOTALED"
+016900         WHEN WS-PLYR-ID(PLYR-IDX) = RS-PLAYER-ID
+017000             OR WS-PLYR-ID(PLYR-IDX) = SPACES
+017100             IF WS-PLYR-ID(PLYR-IDX) = SPACES
+017200                 MOVE RS-PLAYER-ID TO WS-PLYR-ID(PLYR-IDX)
+017300                 ADD 1 TO WS-PLAYER-COUNT
+017400             END-IF
+017500             ADD RS-RESULT TO WS-PLYR-TOTAL(PLYR-IDX)
+017600             IF RS-UPPER-COMPLETE = 'Y'
+017700                 MOVE RS-UPPER-BONUS TO WS-PLYR-BONUS(PLYR-IDX)
+017800             END-IF
+017900     END-SEARCH.
+018000 2300-EXIT.
+018100     EXIT.
+018110*----------------------------------------------------------*
+018120* 7000-SORT-PLAYERS - RANK THE PLAYER TABLE BY GRAND TOTAL
+018130* (UPPER-SECTION BONUS INCLUDED) SO THE LEADERBOARD PRINTS
+018140* HIGHEST SCORE FIRST INSTEAD OF FIRST-SEEN-IN-RESULTS ORDER.
+018150*----------------------------------------------------------*
+018160 7000-SORT-PLAYERS.
+018170     IF WS-PLAYER-COUNT > 1
+018180         PERFORM 7100-SORT-ONE-PASS
+018190             VARYING SRT-IDX FROM 1 BY 1
+018195             UNTIL SRT-IDX >= WS-PLAYER-COUNT
+018196     END-IF.
+018197 7000-EXIT.
+018198     EXIT.
+018199*----------------------------------------------------------*
+018201* 7100-SORT-ONE-PASS - FIND THE HIGHEST TOTAL STILL UNRANKED,
+018202* FROM SRT-IDX TO THE LAST PLAYER, AND SWAP IT INTO SRT-IDX.
+018203*----------------------------------------------------------*
+018204 7100-SORT-ONE-PASS.
+018205     SET SRT-BEST TO SRT-IDX.
+018206     MOVE WS-PLYR-TOTAL(SRT-IDX) TO WS-SORT-BEST-SCORE.
+018207     ADD WS-PLYR-BONUS(SRT-IDX) TO WS-SORT-BEST-SCORE.
+018208     PERFORM 7200-SORT-COMPARE
+018209         VARYING PLYR-IDX FROM SRT-IDX BY 1
+018210         UNTIL PLYR-IDX > WS-PLAYER-COUNT.
+018211     IF SRT-BEST NOT = SRT-IDX
+018212         PERFORM 7300-SWAP-ENTRIES
+018213     END-IF.
+018214 7100-EXIT.
+018215     EXIT.
+018216*----------------------------------------------------------*
+018217* 7200-SORT-COMPARE - IF THIS ENTRY'S TOTAL BEATS THE BEST
+018218* SEEN SO FAR THIS PASS, MAKE IT THE NEW BEST.
+018219*----------------------------------------------------------*
+018220 7200-SORT-COMPARE.
+018221     MOVE WS-PLYR-TOTAL(PLYR-IDX) TO WS-SORT-THIS-SCORE.
+018222     ADD WS-PLYR-BONUS(PLYR-IDX) TO WS-SORT-THIS-SCORE.
+018223     IF WS-SORT-THIS-SCORE > WS-SORT-BEST-SCORE
+018224         SET SRT-BEST TO PLYR-IDX
+018225         MOVE WS-SORT-THIS-SCORE TO WS-SORT-BEST-SCORE
+018226     END-IF.
+018227 7200-EXIT.
+018228     EXIT.
+018229*----------------------------------------------------------*
+018230* 7300-SWAP-ENTRIES - EXCHANGE THE TABLE ENTRIES AT SRT-IDX
+018231* AND SRT-BEST SO THE HIGHER TOTAL MOVES INTO RANK ORDER.
+018232*----------------------------------------------------------*
+018233 7300-SWAP-ENTRIES.
+018234     MOVE WS-PLYR-ID(SRT-IDX)     TO WS-SWAP-ID.
+018235     MOVE WS-PLYR-TOTAL(SRT-IDX)  TO WS-SWAP-TOTAL.
+018236     MOVE WS-PLYR-BONUS(SRT-IDX)  TO WS-SWAP-BONUS.
+018237     MOVE WS-PLYR-ID(SRT-BEST)    TO WS-PLYR-ID(SRT-IDX).
+018238     MOVE WS-PLYR-TOTAL(SRT-BEST) TO WS-PLYR-TOTAL(SRT-IDX).
+018239     MOVE WS-PLYR-BONUS(SRT-BEST) TO WS-PLYR-BONUS(SRT-IDX).
+018240     MOVE WS-SWAP-ID              TO WS-PLYR-ID(SRT-BEST).
+018241     MOVE WS-SWAP-TOTAL           TO WS-PLYR-TOTAL(SRT-BEST).
+018242     MOVE WS-SWAP-BONUS           TO WS-PLYR-BONUS(SRT-BEST).
+018243 7300-EXIT.
+018244     EXIT.
+018245*----------------------------------------------------------*
+018246* 8000-PRINT-REPORT - WRITE THE CATEGORY LEADERS AND EACH
+018247* PLAYER'S GRAND TOTAL TO THE PRINT FILE.
+018248*----------------------------------------------------------*
+018600 8000-PRINT-REPORT.
+018700     MOVE SPACES TO PRINT-RECORD.
+018800     MOVE "THURSDAY NIGHT YACHT CLUB - NIGHTLY LEADERBOARD"
+018900         TO PRINT-RECORD.
+019000     WRITE PRINT-RECORD.
+019100     MOVE SPACES TO PRINT-RECORD.
+019200     WRITE PRINT-RECORD.
+019300     MOVE SPACES TO PRINT-RECORD.
+019400     MOVE "TOP SCORE BY CATEGORY" TO PRINT-RECORD.
+019500     WRITE PRINT-RECORD.
+019600     PERFORM 8100-PRINT-CATEGORY-LINE
+019700         VARYING CAT-STAT-IDX FROM 1 BY 1
+019800         UNTIL CAT-STAT-IDX > 13.
+019900     MOVE SPACES TO PRINT-RECORD.
+020000     WRITE PRINT-RECORD.
+020100     MOVE SPACES TO PRINT-RECORD.
+020200     MOVE "PLAYER GRAND TOTALS (UPPER-SECTION BONUS INCLUDED)"
+020300         TO PRINT-RECORD.
+020400     WRITE PRINT-RECORD.
+020500     PERFORM 8200-PRINT-PLAYER-LINE
+020600         VARYING PLYR-IDX FROM 1 BY 1
+020700         UNTIL PLYR-IDX > 50
+020800             OR WS-PLYR-ID(PLYR-IDX) = SPACES.
+020900 8000-EXIT.
+021000     EXIT.
+021100 8100-PRINT-CATEGORY-LINE.
+021200     MOVE WS-CAT-TOP-SCORE(CAT-STAT-IDX) TO WS-PRINT-SCORE.
+021300     MOVE SPACES TO PRINT-RECORD.
+021400     STRING "  " WS-CATEGORY-NAME(CAT-STAT-IDX)
+021500         " " WS-PRINT-SCORE
+021600         " " WS-CAT-TOP-PLAYER(CAT-STAT-IDX)
+021700         DELIMITED BY SIZE INTO PRINT-RECORD.
+021800     WRITE PRINT-RECORD.
+021900 8200-PRINT-PLAYER-LINE.
+022000     COMPUTE WS-PRINT-TOTAL =
+022100         WS-PLYR-TOTAL(PLYR-IDX) + WS-PLYR-BONUS(PLYR-IDX).
+022200     MOVE SPACES TO PRINT-RECORD.
+022300     STRING "  " WS-PLYR-ID(PLYR-IDX)
+022400         " " WS-PRINT-TOTAL
+022500         DELIMITED BY SIZE INTO PRINT-RECORD.
+022600     WRITE PRINT-RECORD.
+022700*----------------------------------------------------------*
+022800* 9000-TERMINATE - CLOSE FILES.
+022900*----------------------------------------------------------*
+023000 9000-TERMINATE.
+023100     CLOSE RESULTS-FILE.
+023200     CLOSE PRINT-FILE.
+023300 9000-EXIT.
+023400     EXIT.
