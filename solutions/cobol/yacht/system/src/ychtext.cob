@@ -0,0 +1,179 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. YCHTEXT.
+000300 AUTHOR. LEAGUE-OPERATIONS.
+000400 INSTALLATION. THURSDAY-NIGHT-YACHT-CLUB.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*REMARKS.
+000800*    WEEKLY EXTRACT FOR THE REGIONAL LEAGUE STANDINGS SYSTEM.
+000900*    READS THE RESULTS FILE AND ACCUMULATES EACH PLAYER'S
+001000*    GRAND TOTAL, THE SAME WAY YCHTRPT DOES FOR THE NIGHTLY
+001100*    LEADERBOARD, AND WRITES ONE FIXED-WIDTH RECORD PER PLAYER
+001200*    TO THE LEAGUE UPLOAD FILE SO SCORES COUNT TOWARD REGIONAL
+001300*    STANDINGS WITHOUT RE-KEYING THEM INTO THE LEAGUE'S WEB
+001400*    FORM BY HAND.
+001500*
+001600*    MODIFICATION HISTORY.
+001700*    DATE       INIT DESCRIPTION
+001800*    2026-08-09 LOP  ORIGINAL PROGRAM.
+001900***************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER. GNUCOBOL.
+002300 OBJECT-COMPUTER. GNUCOBOL.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT RESULTS-FILE ASSIGN TO "RESULTS"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-RESULTS-STATUS.
+002900     SELECT LEAGUE-FILE ASSIGN TO "LEAGUE"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-LEAGUE-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  RESULTS-FILE
+003500     RECORDING MODE IS F.
+003600 01  RESULTS-RECORD.
+003610     COPY SCORCARD
+003611         REPLACING ==SC-PLAYER-ID== BY ==RS-PLAYER-ID==
+003612             ==SC-GAME-DATE== BY ==RS-GAME-DATE==
+003613             ==SC-CATEGORY== BY ==RS-CATEGORY==
+003614             ==SC-DICE== BY ==RS-DICE==
+003615             ==SC-RESULT== BY ==RS-RESULT==
+003616             ==SC-UPPER-SUBTOTAL== BY ==RS-UPPER-SUBTOTAL==
+003617             ==SC-UPPER-BONUS== BY ==RS-UPPER-BONUS==
+003618             ==SC-UPPER-COMPLETE== BY ==RS-UPPER-COMPLETE==
+003619             ==SC-UPPER-SECTION-COMPLETE== BY
+003621                 ==RS-UPPER-SECTION-COMPLETE==
+003622             ==SC-UPPER-SECTION-INCOMPLETE== BY
+003623                 ==RS-UPPER-SECTION-INCOMPLETE==
+003624             ==SC-PAPER-SUBTOTAL== BY ==RS-PAPER-SUBTOTAL==
+003625             ==SC-VARIANT== BY ==RS-VARIANT==
+003626             ==SC-VARIANT-STANDARD== BY ==RS-VARIANT-STANDARD==
+003627             ==SC-VARIANT-MAXI== BY ==RS-VARIANT-MAXI==.
+003700 FD  LEAGUE-FILE
+003800     RECORDING MODE IS F.
+003900*    FIXED-WIDTH LAYOUT THE REGIONAL LEAGUE'S UPLOAD TOOL
+004000*    EXPECTS - PLAYER ID, THE GAME DATE THE TOTAL IS FOR, AND
+004100*    THE PLAYER'S GRAND TOTAL INCLUDING THE UPPER-SECTION BONUS.
+004200 01  LEAGUE-RECORD.
+004300     05  LG-PLAYER-ID            PIC X(10).
+004400     05  LG-GAME-DATE            PIC 9(08).
+004500     05  LG-TOTAL                PIC 9(05).
+004600 WORKING-STORAGE SECTION.
+004700 01  WS-RESULTS-STATUS           PIC X(02) VALUE '00'.
+004800     88  RESULTS-OK                          VALUE '00'.
+004900     88  RESULTS-EOF                         VALUE '10'.
+005000 01  WS-LEAGUE-STATUS            PIC X(02) VALUE '00'.
+005100     88  LEAGUE-OK                           VALUE '00'.
+005200 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+005300     88  NO-MORE-RESULTS                     VALUE 'Y'.
+005400*
+005500*    ONE TABLE ENTRY PER PLAYER SEEN IN THE RESULTS FILE,
+005600*    ACCUMULATING A GRAND TOTAL ACROSS EVERY CATEGORY - THE
+005700*    SAME TABLE SHAPE AND SEARCH IDIOM YCHTRPT USES FOR ITS
+005800*    LEADERBOARD.
+005900 01  WS-PLAYER-TABLE.
+006000     05  WS-PLAYER-ENTRY         OCCURS 50 TIMES
+006100         INDEXED BY PLYR-IDX.
+006200         10  WS-PLYR-ID          PIC X(10) VALUE SPACES.
+006300         10  WS-PLYR-GAME-DATE   PIC 9(08) VALUE 0.
+006400         10  WS-PLYR-TOTAL       PIC 9(05) VALUE 0.
+006500         10  WS-PLYR-BONUS       PIC 9(02) VALUE 0.
+006600 01  WS-PLAYER-COUNT             PIC 9(03) COMP VALUE 0.
+006700 PROCEDURE DIVISION.
+006800 0000-MAINLINE.
+006900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007000     PERFORM 2000-PROCESS-RESULTS THRU 2000-EXIT
+007100         UNTIL NO-MORE-RESULTS.
+007200     PERFORM 8000-WRITE-EXTRACT THRU 8000-EXIT.
+007300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007400     STOP RUN.
+007500*----------------------------------------------------------*
+007600* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ.
+007700*----------------------------------------------------------*
+007800 1000-INITIALIZE.
+007900     OPEN INPUT RESULTS-FILE.
+008000     IF NOT RESULTS-OK
+008100         DISPLAY "YCHTEXT: UNABLE TO OPEN RESULTS, STATUS "
+008200             WS-RESULTS-STATUS
+008300         MOVE 'Y' TO WS-EOF-SWITCH
+008400         GO TO 1000-EXIT
+008500     END-IF.
+008600     OPEN OUTPUT LEAGUE-FILE.
+008700     IF NOT LEAGUE-OK
+008800         DISPLAY "YCHTEXT: UNABLE TO OPEN LEAGUE, STATUS "
+008900             WS-LEAGUE-STATUS
+009000         MOVE 'Y' TO WS-EOF-SWITCH
+009100     END-IF.
+009200     PERFORM 2100-READ-RESULTS THRU 2100-EXIT.
+009300 1000-EXIT.
+009400     EXIT.
+009500*----------------------------------------------------------*
+009600* 2000-PROCESS-RESULTS - FOLD ONE RESULT INTO THE PLAYER
+009700* TABLE, THEN READ THE NEXT ONE.
+009800*----------------------------------------------------------*
+009900 2000-PROCESS-RESULTS.
+010000     PERFORM 2300-UPDATE-PLAYER THRU 2300-EXIT.
+010100     PERFORM 2100-READ-RESULTS THRU 2100-EXIT.
+010200 2000-EXIT.
+010300     EXIT.
+010400*----------------------------------------------------------*
+010500* 2100-READ-RESULTS - READ NEXT LINE, SET EOF SWITCH.
+010600*----------------------------------------------------------*
+010700 2100-READ-RESULTS.
+010800     READ RESULTS-FILE
+010900         AT END
+011000             MOVE 'Y' TO WS-EOF-SWITCH
+011100     END-READ.
+011200 2100-EXIT.
+011300     EXIT.
+011400*----------------------------------------------------------*
+011500* 2300-UPDATE-PLAYER - CLAIM THIS PLAYER'S TOTALS SLOT (THE
+011600* FIRST TIME SEEN) AND FOLD THIS RESULT INTO THE GRAND TOTAL.
+011700*----------------------------------------------------------*
+011800 2300-UPDATE-PLAYER.
+011900     SET PLYR-IDX TO 1.
+012000     SEARCH WS-PLAYER-ENTRY
+012100         AT END
+012200             DISPLAY "YCHTEXT: PLAYER TABLE FULL, "
+012300                 RS-PLAYER-ID " NOT EXTRACTED"
+012400         WHEN WS-PLYR-ID(PLYR-IDX) = RS-PLAYER-ID
+012500             OR WS-PLYR-ID(PLYR-IDX) = SPACES
+012600             IF WS-PLYR-ID(PLYR-IDX) = SPACES
+012700                 MOVE RS-PLAYER-ID TO WS-PLYR-ID(PLYR-IDX)
+012800                 ADD 1 TO WS-PLAYER-COUNT
+012900             END-IF
+013000             MOVE RS-GAME-DATE TO WS-PLYR-GAME-DATE(PLYR-IDX)
+013100             ADD RS-RESULT TO WS-PLYR-TOTAL(PLYR-IDX)
+013200             IF RS-UPPER-COMPLETE = 'Y'
+013300                 MOVE RS-UPPER-BONUS TO WS-PLYR-BONUS(PLYR-IDX)
+013400             END-IF
+013500     END-SEARCH.
+013600 2300-EXIT.
+013700     EXIT.
+013800*----------------------------------------------------------*
+013900* 8000-WRITE-EXTRACT - WRITE ONE LEAGUE RECORD PER PLAYER
+014000* SEEN ON THE RESULTS FILE.
+014100*----------------------------------------------------------*
+014200 8000-WRITE-EXTRACT.
+014300     PERFORM 8100-WRITE-PLAYER-LINE
+014400         VARYING PLYR-IDX FROM 1 BY 1
+014500         UNTIL PLYR-IDX > 50
+014600             OR WS-PLYR-ID(PLYR-IDX) = SPACES.
+014700 8000-EXIT.
+014800     EXIT.
+014900 8100-WRITE-PLAYER-LINE.
+015000     MOVE WS-PLYR-ID(PLYR-IDX) TO LG-PLAYER-ID.
+015100     MOVE WS-PLYR-GAME-DATE(PLYR-IDX) TO LG-GAME-DATE.
+015200     COMPUTE LG-TOTAL =
+015300         WS-PLYR-TOTAL(PLYR-IDX) + WS-PLYR-BONUS(PLYR-IDX).
+015400     WRITE LEAGUE-RECORD.
+015500*----------------------------------------------------------*
+015600* 9000-TERMINATE - CLOSE FILES.
+015700*----------------------------------------------------------*
+015800 9000-TERMINATE.
+015900     CLOSE RESULTS-FILE.
+016000     CLOSE LEAGUE-FILE.
+016100 9000-EXIT.
+016200     EXIT.
