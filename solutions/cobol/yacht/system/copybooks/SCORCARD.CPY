@@ -0,0 +1,35 @@
+000100***************************************************************
+000200*    SCORCARD - SHARED YACHT SCORECARD RECORD LAYOUT.
+000300*
+000400*    ONE SCORECARD PER PLAYER/CATEGORY/ROLL. COPIED INTO YACHT'S
+000500*    LINKAGE SECTION (THE CALL INTERFACE) AND INTO EVERY FILE
+000600*    RECORD THAT CARRIES A SCORECARD - THE SCORESHEET INPUT AND
+000700*    THE RESULTS OUTPUT - SO A FIELD ADDED HERE DOES NOT HAVE TO
+000800*    BE HUNTED DOWN AND RE-TYPED IN EACH PROGRAM SEPARATELY.
+000900*
+001000*    MODIFICATION HISTORY.
+001100*    DATE       INIT DESCRIPTION
+001200*    2026-08-09 LOP  ORIGINAL COPYBOOK.
+001210*    2026-08-09 LOP  WIDENED SC-DICE TO 6 DIGITS AND ADDED
+001220*                    SC-VARIANT SO A SCORECARD CAN CARRY A
+001230*                    SIXTH (MAXI YACHT) DIE.
+001300***************************************************************
+001400     05  SC-PLAYER-ID                PIC X(10).
+001500     05  SC-GAME-DATE                PIC 9(08).
+001600     05  SC-CATEGORY                 PIC X(15).
+001650*    STANDARD 5-DIE ROLLS ARE RIGHT-JUSTIFIED, LEAVING THE
+001660*    UNUSED SIXTH (LEFTMOST) DIGIT ZERO.
+001700     05  SC-DICE                     PIC 9(06).
+001800     05  SC-RESULT                   PIC 9(03).
+001900     05  SC-UPPER-SUBTOTAL           PIC 9(03).
+002000     05  SC-UPPER-BONUS              PIC 9(02).
+002100     05  SC-UPPER-COMPLETE           PIC X(01).
+002200         88  SC-UPPER-SECTION-COMPLETE           VALUE 'Y'.
+002300         88  SC-UPPER-SECTION-INCOMPLETE         VALUE 'N'.
+002400     05  SC-PAPER-SUBTOTAL           PIC 9(03).
+002500*    'S' (OR SPACE, FOR SCORECARDS KEYED BEFORE THIS FIELD
+002510*    EXISTED) IS THE STANDARD 5-DIE GAME; 'M' IS THE 6-DIE
+002520*    "MAXI YACHT" VARIANT THE THURSDAY CLUB ALSO PLAYS.
+002600     05  SC-VARIANT                  PIC X(01).
+002700         88  SC-VARIANT-STANDARD          VALUES 'S', ' '.
+002800         88  SC-VARIANT-MAXI              VALUE 'M'.
