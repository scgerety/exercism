@@ -0,0 +1,21 @@
+//YCHTCORR JOB  (YACHT),'CORRECT ENTRY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* APPLIES SCOREKEEPER CORRECTION TRANSACTIONS AGAINST THE PRIOR
+//* NIGHT'S RESULTS FILE, RESCORING ONLY THE MATCHED PLAYER/
+//* CATEGORY ENTRIES AND CARRYING EVERYTHING ELSE OVER UNCHANGED.
+//* RUN THIS AFTER YCHTDRV/YCHTRPT, THEN COPY NEWRSLT BACK OVER
+//* THE NIGHTLY RESULTS DATA SET BEFORE THE NEXT NIGHT'S RUN.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=YCHTCORR
+//STEPLIB  DD  DSN=YACHT.PROD.LOADLIB,DISP=SHR
+//CORRECT  DD  DSN=YACHT.NIGHTLY.CORRECT,DISP=SHR
+//OLDRSLT  DD  DSN=YACHT.NIGHTLY.RESULTS,DISP=SHR
+//NEWRSLT  DD  DSN=YACHT.NIGHTLY.RESULTS.CORRECTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=052)
+//JOURNAL  DD  DSN=YACHT.NIGHTLY.JOURNAL,DISP=MOD
+//EXCEPTNS DD  DSN=YACHT.NIGHTLY.EXCEPTNS,DISP=MOD
+//RULECTL  DD  DSN=YACHT.NIGHTLY.RULECTL,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
