@@ -0,0 +1,11 @@
+//YCHTRPT  JOB  (YACHT),'NIGHTLY LEADERBOARD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PRINTS THE NIGHTLY LEADERBOARD FROM THE RESULTS FILE YCHTDRV
+//* PRODUCED. RUN AFTER YCHTDRV HAS FINISHED FOR THE NIGHT.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=YCHTRPT
+//STEPLIB  DD  DSN=YACHT.PROD.LOADLIB,DISP=SHR
+//RESULTS  DD  DSN=YACHT.NIGHTLY.RESULTS,DISP=SHR
+//RPTOUT   DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
