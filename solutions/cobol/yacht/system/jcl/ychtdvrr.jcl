@@ -0,0 +1,21 @@
+//YCHTDVRR JOB  (YACHT),'RESTART SCORING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RESTART STEP FOR YCHTDRV. RUN THIS IN PLACE OF YCHTDRV WHEN A
+//* NIGHTLY RUN ABENDS PARTWAY THROUGH. PARM='RESTART' TELLS THE
+//* PROGRAM TO RESUME AFTER THE LAST CHECKPOINTED SCORESHEET
+//* RECORD INSTEAD OF RESCORING THE WHOLE NIGHT. RESULTS, REJECTS
+//* AND JOURNAL MUST BE THE SAME DATA SETS THE FAILED RUN USED, SO
+//* THEY ARE EXTENDED (DISP=MOD) RATHER THAN RECREATED.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=YCHTDRV,PARM='RESTART'
+//STEPLIB  DD  DSN=YACHT.PROD.LOADLIB,DISP=SHR
+//SCORESHT DD  DSN=YACHT.NIGHTLY.SCORESHT,DISP=SHR
+//RESULTS  DD  DSN=YACHT.NIGHTLY.RESULTS,DISP=MOD
+//REJECTS  DD  DSN=YACHT.NIGHTLY.REJECTS,DISP=MOD
+//JOURNAL  DD  DSN=YACHT.NIGHTLY.JOURNAL,DISP=MOD
+//EXCEPTNS DD  DSN=YACHT.NIGHTLY.EXCEPTNS,DISP=MOD
+//CHKPOINT DD  DSN=YACHT.NIGHTLY.CHKPOINT,DISP=OLD
+//MISMATCH DD  DSN=YACHT.NIGHTLY.MISMATCH,DISP=MOD
+//RULECTL  DD  DSN=YACHT.NIGHTLY.RULECTL,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
