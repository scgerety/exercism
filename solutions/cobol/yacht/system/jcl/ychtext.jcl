@@ -0,0 +1,14 @@
+//YCHTEXT  JOB  (YACHT),'LEAGUE EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* WEEKLY EXTRACT OF EACH CLUB MEMBER'S GRAND TOTAL FOR UPLOAD TO
+//* THE REGIONAL LEAGUE STANDINGS SITE. RUN AFTER YCHTRPT.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=YCHTEXT
+//STEPLIB  DD  DSN=YACHT.PROD.LOADLIB,DISP=SHR
+//RESULTS  DD  DSN=YACHT.NIGHTLY.RESULTS,DISP=SHR
+//LEAGUE   DD  DSN=YACHT.WEEKLY.LEAGUE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=023)
+//SYSOUT   DD  SYSOUT=*
