@@ -0,0 +1,39 @@
+//YCHTDRV  JOB  (YACHT),'NIGHTLY SCORING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* SCORES ONE NIGHT'S SCORESHEETS THROUGH YCHTDRV/YACHT AND
+//* PRODUCES THE RESULTS FILE FOR THE LEADERBOARD REPORT.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=YCHTDRV
+//STEPLIB  DD  DSN=YACHT.PROD.LOADLIB,DISP=SHR
+//SCORESHT DD  DSN=YACHT.NIGHTLY.SCORESHT,DISP=SHR
+//RESULTS  DD  DSN=YACHT.NIGHTLY.RESULTS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=052)
+//REJECTS  DD  DSN=YACHT.NIGHTLY.REJECTS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=031)
+//JOURNAL  DD  DSN=YACHT.NIGHTLY.JOURNAL,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=050)
+//EXCEPTNS DD  DSN=YACHT.NIGHTLY.EXCEPTNS,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=041)
+//CHKPOINT DD  DSN=YACHT.NIGHTLY.CHKPOINT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=007)
+//MISMATCH DD  DSN=YACHT.NIGHTLY.MISMATCH,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=031)
+//*--------------------------------------------------------------*
+//* HOUSE-RULE CONTROL RECORD - ONE BYTE, 'S' (OR MISSING) FOR
+//* STRICT FULL-HOUSE SCORING, 'L' TO ALSO COUNT A FIVE OF A KIND.
+//*--------------------------------------------------------------*
+//RULECTL  DD  DSN=YACHT.NIGHTLY.RULECTL,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
