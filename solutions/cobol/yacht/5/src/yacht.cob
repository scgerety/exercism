@@ -1,51 +1,209 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YACHT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          *> Score-by-score journal for dispute resolution. Opened
+          *> EXTEND the first time a roll is scored and left open for
+          *> the run; the caller sends WS-FUNCTION-CODE = 'C' at end
+          *> of job so the journal gets closed off cleanly.
+          SELECT AUDIT-JOURNAL-FILE ASSIGN TO "JOURNAL"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-JOURNAL-STATUS.
+          *> Unrecognized-category rejects for a scoresheet line, so a
+          *> mistyped category is a reportable exception instead of a
+          *> silent zero posted to RESULTS-FILE. Opened EXTEND the
+          *> first time a bad category is hit and left open for the
+          *> run, closed off the same way the journal is.
+          SELECT EXCEPTIONS-FILE ASSIGN TO "EXCEPTNS"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-EXCEPTIONS-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-JOURNAL-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-JOURNAL-RECORD.
+           05  AJ-PLAYER-ID                PIC X(10).
+           05  AJ-CATEGORY                 PIC X(15).
+           05  AJ-DICE                     PIC 9(06).
+           05  AJ-RESULT                   PIC 9(03).
+           05  AJ-DATE                     PIC 9(08).
+           05  AJ-TIME                     PIC 9(08).
+       FD  EXCEPTIONS-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTIONS-RECORD.
+           05  EX-PLAYER-ID                PIC X(10).
+           05  EX-RAW-CATEGORY             PIC X(15).
+           05  EX-DATE                     PIC 9(08).
+           05  EX-TIME                     PIC 9(08).
        WORKING-STORAGE SECTION.
-          *> Given variables
-          01 WS-RESULT                   PIC 9(02).
-          01 WS-CATEGORY                 PIC X(15).
-          01 WS-DICE                     PIC 9(05).
-          *> Avoid overwriting WS-DICE
-          01 WS-FACES                    PIC 9(05).
+          01 WS-JOURNAL-STATUS            PIC X(02) VALUE '00'.
+             88 JOURNAL-OK                            VALUE '00'.
+          01 WS-JOURNAL-OPEN              PIC X(01) VALUE 'N'.
+             88 JOURNAL-FILE-OPEN                     VALUE 'Y'.
+          01 WS-EXCEPTIONS-STATUS         PIC X(02) VALUE '00'.
+             88 EXCEPTIONS-OK                         VALUE '00'.
+          01 WS-EXCEPTIONS-OPEN           PIC X(01) VALUE 'N'.
+             88 EXCEPTIONS-FILE-OPEN                  VALUE 'Y'.
+          *> Avoid overwriting SC-DICE
+          01 WS-FACES                    PIC 9(06).
           01 WS-FACE                     PIC 9(01).
-          *> 2 ** WS-FACE done 5 times and added together gets unique
-          *> identifiers for inclusion patterns, just like permission
-          *> numbers in Linux. (Thanks, Borderite!)
-          01 WS-INCLUDED                 PIC 9(03).
           01 WS-MATCH                    PIC 9(01).
+          *> Working copy of the roll used only to edit each die,
+          *> so the real WS-FACES divide-down is untouched by it.
+          01 WS-EDIT-FACES               PIC 9(06).
+          01 WS-EDIT-FACE                PIC 9(01).
+          *> How many dice are actually in play this call - 5 for a
+          *> standard game, 6 for the Thursday club's Maxi Yacht
+          *> variant - and the "all dice matched" numbers that follow
+          *> from it, so the roll paragraphs below don't hard-code 5.
+          01 WS-DIE-COUNT                 PIC 9(01).
+          01 WS-EXTRA-DICE                PIC 9(01).
+          01 WS-FULL-MATCH-SCORE          PIC 9(03).
+          01 WS-PAIR-COUNT                PIC 9(01).
+          01 WS-TRIPLE-COUNT              PIC 9(01).
+          01 WS-STRAIGHT-SWITCH           PIC X(01).
+             88 STRAIGHT-COMPLETE                   VALUE 'Y'.
           01 WS-POSSIBLE-FACES.
             05 WS-HOW-MANY               PIC 9(01)
             OCCURS 6 TIMES
             INDEXED BY FACE-INT.
-       PROCEDURE DIVISION.
+          *> Running upper-section totals, kept per player across
+          *> calls so the 35-point bonus can be applied the moment
+          *> the sixth number category (ones-sixes) lands.
+          01 WS-PLAYER-TABLE.
+            05 WS-PLAYER-ENTRY           OCCURS 50 TIMES
+               INDEXED BY PLYR-IDX.
+               10 WS-PLYR-ID             PIC X(10) VALUE SPACES.
+               10 WS-PLYR-CAT-DONE       PIC X(01) VALUE 'N'
+                  OCCURS 6 TIMES.
+               10 WS-PLYR-CAT-SCORE      PIC 9(02) VALUE 0
+                  OCCURS 6 TIMES.
+               *> Set once this player has scored a genuine yacht
+               *> (five of a kind); the next one earns a house bonus.
+               10 WS-PLYR-YACHT-DONE     PIC X(01) VALUE 'N'.
+       LINKAGE SECTION.
+          *> Batch driver (YCHTDRV) calls in one scoresheet line at a
+          *> time and reads SC-RESULT back out. The scorecard fields
+          *> themselves live in the shared SCORCARD copybook so YACHT
+          *> and every program around it stay in step with each other.
+          01 WS-SCORECARD.
+             COPY SCORCARD.
+          01 WS-EDIT-STATUS               PIC X(01).
+             88 EDIT-OK                             VALUE 'Y'.
+             88 EDIT-INVALID-DICE                   VALUE 'N'.
+          *> Lets the batch driver ask for an ordinary scoring call
+          *> ('S', the default), a final close of the audit journal
+          *> ('C') once the run has no more scoresheets to feed in,
+          *> or a silent replay of an already-scored entry ('R') so
+          *> the running player table can be rebuilt after a restart
+          *> or a correction run without re-journaling or re-editing
+          *> the roll.
+          01 WS-FUNCTION-CODE             PIC X(01).
+             88 FUNC-SCORE                          VALUE 'S'.
+             88 FUNC-CLOSE                          VALUE 'C'.
+             88 FUNC-REPLAY                         VALUE 'R'.
+          01 WS-SUBTOTAL-MISMATCH         PIC X(01).
+             88 SUBTOTAL-OK                         VALUE 'N'.
+             88 SUBTOTAL-MISMATCHED                 VALUE 'Y'.
+          *> House-rule switch the batch driver reads once per run
+          *> from a control file and passes in on every call, rather
+          *> than YACHT hard-coding one club's rules. Strict (the
+          *> default) is the printed Yacht rule - a full house needs
+          *> an exact pair and an exact triple. Lenient also allows a
+          *> five of a kind to count as a full house.
+          01 WS-HOUSE-RULE                PIC X(01).
+             88 HOUSE-RULE-STRICT                   VALUES 'S', ' '.
+             88 HOUSE-RULE-LENIENT                  VALUE 'L'.
+       PROCEDURE DIVISION USING WS-SCORECARD, WS-EDIT-STATUS,
+             WS-FUNCTION-CODE, WS-SUBTOTAL-MISMATCH, WS-HOUSE-RULE.
           YACHT.
+            IF FUNC-CLOSE
+               PERFORM CLOSE-JOURNAL
+               PERFORM CLOSE-EXCEPTIONS
+               GO TO YACHT-EXIT
+            END-IF.
+            IF FUNC-REPLAY
+               PERFORM REPLAY-PLAYER-STATE
+               GO TO YACHT-EXIT
+            END-IF.
             *> Zero out the reused variables.
-            MOVE ZERO TO              WS-RESULT.
+            MOVE ZERO TO              SC-RESULT.
             MOVE ZERO TO               WS-MATCH.
-            MOVE ZERO TO            WS-INCLUDED.
             MOVE ZEROES TO    WS-POSSIBLE-FACES.
-            MOVE WS-DICE TO WS-FACES.
+            MOVE ZERO TO SC-UPPER-SUBTOTAL.
+            MOVE ZERO TO SC-UPPER-BONUS.
+            MOVE 'N' TO SC-UPPER-COMPLETE.
+            MOVE 'N' TO WS-SUBTOTAL-MISMATCH.
+            MOVE 'Y' TO WS-EDIT-STATUS.
+            PERFORM SET-DIE-COUNT.
+            MOVE SC-DICE TO WS-FACES.
+            PERFORM VALIDATE-DICE.
+
+            IF EDIT-OK
+               PERFORM PLAYER-LOOKUP
+               PERFORM SCORE-ROLL
+               PERFORM WRITE-JOURNAL
+            ELSE
+               DISPLAY "YACHT: INVALID ROLL, DICE=" SC-DICE
+                  " PLAYER=" SC-PLAYER-ID
+            END-IF.
+          YACHT-EXIT.
+            EXIT.
+            GOBACK.
 
-            EVALUATE WS-CATEGORY
+          *> Standard game is 5 dice, the Maxi Yacht variant is 6;
+          *> WS-EXTRA-DICE and WS-FULL-MATCH-SCORE follow from
+          *> whichever count applies so ALL-SAME and the
+          *> YACHT-BONUS-CHECK below don't hard-code 5 dice either.
+          SET-DIE-COUNT.
+            IF SC-VARIANT-MAXI
+               THEN MOVE 6 TO WS-DIE-COUNT
+               ELSE MOVE 5 TO WS-DIE-COUNT
+            END-IF.
+            COMPUTE WS-EXTRA-DICE = WS-DIE-COUNT - 1.
+            COMPUTE WS-FULL-MATCH-SCORE = WS-DIE-COUNT * 10.
+
+          *> Every die must be a legal face, 1 through 6. A zero
+          *> digit also catches a roll keyed with fewer dice than
+          *> WS-DIE-COUNT calls for, since an unfilled position
+          *> defaults to zero.
+          VALIDATE-DICE.
+            MOVE SC-DICE TO WS-EDIT-FACES.
+            PERFORM WS-DIE-COUNT TIMES
+               DIVIDE WS-EDIT-FACES BY 10
+                  GIVING WS-EDIT-FACES REMAINDER WS-EDIT-FACE
+               IF WS-EDIT-FACE < 1 OR WS-EDIT-FACE > 6
+                  THEN MOVE 'N' TO WS-EDIT-STATUS
+               END-IF
+            END-PERFORM.
+
+          SCORE-ROLL.
+            EVALUATE SC-CATEGORY
                WHEN 'ones'
                   MOVE 1 TO WS-MATCH
                   PERFORM MATCH-NUM
+                  PERFORM UPPER-SECTION-UPDATE
                WHEN 'twos'
                   MOVE 2 TO WS-MATCH
                   PERFORM MATCH-NUM
+                  PERFORM UPPER-SECTION-UPDATE
                WHEN 'threes'
                   MOVE 3 TO WS-MATCH
                   PERFORM MATCH-NUM
+                  PERFORM UPPER-SECTION-UPDATE
                WHEN 'fours'
                   MOVE 4 TO WS-MATCH
                   PERFORM MATCH-NUM
+                  PERFORM UPPER-SECTION-UPDATE
                WHEN 'fives'
                   MOVE 5 TO WS-MATCH
                   PERFORM MATCH-NUM
+                  PERFORM UPPER-SECTION-UPDATE
                WHEN 'sixes'
                   MOVE 6 TO WS-MATCH
                   PERFORM MATCH-NUM
+                  PERFORM UPPER-SECTION-UPDATE
                WHEN 'full house'
                   PERFORM FULL-HOUSE
                WHEN 'four of a kind'
@@ -58,85 +216,315 @@
                   PERFORM CHOICE
                WHEN 'yacht'
                   PERFORM ALL-SAME
+               WHEN 'two pairs'
+                  PERFORM TWO-PAIRS
                WHEN OTHER
-                  DISPLAY "Invalid Category: " WS-CATEGORY
+                  DISPLAY "Invalid Category: " SC-CATEGORY
+                  PERFORM LOG-EXCEPTION
             END-EVALUATE.
 
           MATCH-NUM.
-            PERFORM 5 TIMES
+            PERFORM WS-DIE-COUNT TIMES
                DIVIDE WS-FACES BY 10 GIVING WS-FACES REMAINDER WS-FACE
                IF WS-FACE = WS-MATCH
-                  THEN ADD WS-FACE TO WS-RESULT
+                  THEN ADD WS-FACE TO SC-RESULT
                END-IF
             END-PERFORM.
           
           FULL-HOUSE.
             PERFORM COUNTS.
-            PERFORM SEARCH-COUNTS VARYING WS-MATCH FROM 2 BY 1
-               UNTIL WS-MATCH > 3.
+            IF SC-VARIANT-MAXI
+               THEN PERFORM SEARCH-TWO-TRIPLES
+               ELSE
+                  PERFORM SEARCH-COUNTS VARYING WS-MATCH FROM 2 BY 1
+                     UNTIL WS-MATCH > 3
+                  IF SC-RESULT = 0 AND HOUSE-RULE-LENIENT
+                     THEN PERFORM SEARCH-FIVE-KIND
+                  END-IF
+            END-IF.
           SEARCH-COUNTS.
             SET FACE-INT TO 1.
             SEARCH WS-HOW-MANY VARYING FACE-INT
-               AT END MOVE ZERO TO WS-RESULT
+               AT END MOVE ZERO TO SC-RESULT
                WHEN WS-HOW-MANY(FACE-INT) = WS-MATCH
-                  COMPUTE WS-RESULT = FACE-INT * WS-MATCH + WS-RESULT
+                  COMPUTE SC-RESULT = FACE-INT * WS-MATCH + SC-RESULT
             END-SEARCH.
-      
+          *> Lenient house rule only: a five of a kind is a pair and
+          *> a triple of the same face put together, so clubs that
+          *> play it that way score it the same as any other full
+          *> house instead of shutting it out.
+          SEARCH-FIVE-KIND.
+            SET FACE-INT TO 1.
+            SEARCH WS-HOW-MANY VARYING FACE-INT
+               AT END CONTINUE
+               WHEN WS-HOW-MANY(FACE-INT) = 5
+                  MULTIPLY FACE-INT BY 5 GIVING SC-RESULT
+            END-SEARCH.
+
+          *> Maxi Yacht's full house is played with all six dice, so
+          *> it takes two exact triples instead of a pair and a
+          *> triple - the same FIND-PAIRS scan TWO-PAIRS uses below,
+          *> just looking for triples instead of pairs.
+          SEARCH-TWO-TRIPLES.
+            MOVE ZERO TO SC-RESULT.
+            MOVE ZERO TO WS-TRIPLE-COUNT.
+            PERFORM FIND-TRIPLES VARYING FACE-INT FROM 6 BY -1
+               UNTIL FACE-INT < 1.
+            IF WS-TRIPLE-COUNT < 2
+               THEN MOVE ZERO TO SC-RESULT
+            END-IF.
+
+          FIND-TRIPLES.
+            IF WS-HOW-MANY(FACE-INT) = 3
+               ADD 1 TO WS-TRIPLE-COUNT
+               COMPUTE SC-RESULT = SC-RESULT + FACE-INT * 3
+            END-IF.
+
           FOUR-KIND.
             PERFORM COUNTS.
             SET FACE-INT TO 1.
             SEARCH WS-HOW-MANY VARYING FACE-INT
-               AT END MOVE ZERO TO WS-RESULT
+               AT END MOVE ZERO TO SC-RESULT
                WHEN WS-HOW-MANY(FACE-INT) >= 4
-                  MULTIPLY FACE-INT BY 4 GIVING WS-RESULT
+                  MULTIPLY FACE-INT BY 4 GIVING SC-RESULT
             END-SEARCH.
-      
+
+          *> Straights are checked by face presence rather than an
+          *> exact dice-count match, so a Maxi roll's sixth die - a
+          *> duplicate of a face already in the run, or a face
+          *> outside it - doesn't disqualify a straight the other
+          *> five dice already make.
           LITTLE-STRAIGHT.
-            PERFORM INCLUDED.
-            IF WS-INCLUDED = 62
-               THEN MOVE 30 TO WS-RESULT
-            ELSE MOVE 0 TO WS-RESULT
+            PERFORM COUNTS.
+            MOVE 'Y' TO WS-STRAIGHT-SWITCH.
+            PERFORM CHECK-STRAIGHT-FACE VARYING FACE-INT FROM 1 BY 1
+               UNTIL FACE-INT > 5.
+            IF STRAIGHT-COMPLETE
+               THEN MOVE 30 TO SC-RESULT
+            ELSE MOVE 0 TO SC-RESULT
             END-IF.
-      
+
           BIG-STRAIGHT.
-            PERFORM INCLUDED.
-            IF WS-INCLUDED = 124
-               THEN MOVE 30 TO WS-RESULT
-            ELSE MOVE 0 TO WS-RESULT
+            PERFORM COUNTS.
+            MOVE 'Y' TO WS-STRAIGHT-SWITCH.
+            PERFORM CHECK-STRAIGHT-FACE VARYING FACE-INT FROM 2 BY 1
+               UNTIL FACE-INT > 6.
+            IF STRAIGHT-COMPLETE
+               THEN MOVE 30 TO SC-RESULT
+            ELSE MOVE 0 TO SC-RESULT
             END-IF.
-      
+
+          CHECK-STRAIGHT-FACE.
+            IF WS-HOW-MANY(FACE-INT) = 0
+               THEN MOVE 'N' TO WS-STRAIGHT-SWITCH
+            END-IF.
+
           CHOICE.
-            PERFORM 5 TIMES
+            PERFORM WS-DIE-COUNT TIMES
                DIVIDE WS-FACES BY 10 GIVING WS-FACES REMAINDER WS-FACE
-               ADD WS-FACE TO WS-RESULT
+               ADD WS-FACE TO SC-RESULT
             END-PERFORM.
       
           ALL-SAME.
             DIVIDE WS-FACES BY 10 GIVING WS-FACES REMAINDER WS-MATCH.
-            ADD 10 TO WS-RESULT
-            PERFORM 4 TIMES
+            ADD 10 TO SC-RESULT
+            PERFORM WS-EXTRA-DICE TIMES
                DIVIDE WS-FACES BY 10 GIVING WS-FACES REMAINDER WS-FACE
                IF WS-FACE <> WS-MATCH
-                  THEN MOVE ZERO TO WS-RESULT
+                  THEN MOVE ZERO TO SC-RESULT
                END-IF
-               ADD 10 TO WS-RESULT
+               ADD 10 TO SC-RESULT
             END-PERFORM.
-            IF WS-RESULT <= 40
-               THEN MOVE 0 TO WS-RESULT
+            IF SC-RESULT < WS-FULL-MATCH-SCORE
+               THEN MOVE 0 TO SC-RESULT
+            END-IF.
+            PERFORM YACHT-BONUS-CHECK.
+
+          *> Thursday-club Maxi Yacht category: the two highest
+          *> distinct pairs among the six dice, each pair counted
+          *> twice; zero if fewer than two pairs are rolled.
+          TWO-PAIRS.
+            PERFORM COUNTS.
+            MOVE ZERO TO WS-PAIR-COUNT.
+            PERFORM FIND-PAIRS VARYING FACE-INT FROM 6 BY -1
+               UNTIL FACE-INT < 1.
+            IF WS-PAIR-COUNT < 2
+               THEN MOVE ZERO TO SC-RESULT
+            END-IF.
+
+          FIND-PAIRS.
+            IF WS-PAIR-COUNT < 2 AND WS-HOW-MANY(FACE-INT) >= 2
+               ADD 1 TO WS-PAIR-COUNT
+               COMPUTE SC-RESULT = SC-RESULT + FACE-INT * 2
             END-IF.
 
           COUNTS.
-            PERFORM 5 TIMES
+            PERFORM WS-DIE-COUNT TIMES
                DIVIDE WS-FACES BY 10 GIVING WS-FACES REMAINDER WS-FACE
                ADD 1 TO WS-HOW-MANY(WS-FACE)
             END-PERFORM.
-      
-          INCLUDED. *> Lifted straight from mentoring by Borderite.
-            PERFORM 5 TIMES
-               DIVIDE WS-FACES BY 10 GIVING WS-FACES REMAINDER WS-FACE
-               IF WS-HOW-MANY(WS-FACE) <> 0
-                  THEN EXIT PERFORM
+
+          *> Finds this player's running-totals slot, claiming the
+          *> first blank slot the first time a player is seen.
+          PLAYER-LOOKUP.
+            SET PLYR-IDX TO 1.
+            SEARCH WS-PLAYER-ENTRY
+               AT END DISPLAY "YACHT: PLAYER TABLE FULL, TOTALS "
+                  "NOT TRACKED FOR " SC-PLAYER-ID
+               WHEN WS-PLYR-ID(PLYR-IDX) = SC-PLAYER-ID
+                  OR WS-PLYR-ID(PLYR-IDX) = SPACES
+                  MOVE SC-PLAYER-ID TO WS-PLYR-ID(PLYR-IDX)
+            END-SEARCH.
+
+          *> Records this number-category score against the player,
+          *> and once ones-sixes are all in, totals the upper section
+          *> and applies the 35-point bonus at 63 or better.
+          UPPER-SECTION-UPDATE.
+            IF PLYR-IDX NOT > 50
+               MOVE 'Y' TO WS-PLYR-CAT-DONE(PLYR-IDX, WS-MATCH)
+               MOVE SC-RESULT TO WS-PLYR-CAT-SCORE(PLYR-IDX, WS-MATCH)
+               MOVE 'Y' TO SC-UPPER-COMPLETE
+               PERFORM UPPER-SECTION-CHECK-DONE
+                  VARYING WS-MATCH FROM 1 BY 1
+                  UNTIL WS-MATCH > 6
+               IF SC-UPPER-SECTION-COMPLETE
+                  PERFORM UPPER-SECTION-TOTAL
+                     VARYING WS-MATCH FROM 1 BY 1
+                     UNTIL WS-MATCH > 6
+                  IF SC-UPPER-SUBTOTAL >= 63
+                     THEN MOVE 35 TO SC-UPPER-BONUS
+                  END-IF
+                  PERFORM RECONCILE-PAPER-SUBTOTAL
                END-IF
-               MOVE 1 TO WS-HOW-MANY(WS-FACE)
-               COMPUTE WS-INCLUDED = WS-INCLUDED + 2 ** WS-FACE
-            END-PERFORM.
\ No newline at end of file
+            END-IF.
+
+          *> Catches a transcription error (wrong dice keyed for one
+          *> upper-section category) right at data entry by comparing
+          *> our computed subtotal to the one the scorekeeper wrote
+          *> down from the paper scoresheet, if one was keyed in.
+          RECONCILE-PAPER-SUBTOTAL.
+            IF SC-PAPER-SUBTOTAL NOT = ZERO
+               AND SC-PAPER-SUBTOTAL NOT = SC-UPPER-SUBTOTAL
+               MOVE 'Y' TO WS-SUBTOTAL-MISMATCH
+               DISPLAY "YACHT: UPPER SUBTOTAL MISMATCH, PLAYER="
+                  SC-PLAYER-ID " COMPUTED=" SC-UPPER-SUBTOTAL
+                  " PAPER=" SC-PAPER-SUBTOTAL
+            END-IF.
+
+          UPPER-SECTION-CHECK-DONE.
+            IF WS-PLYR-CAT-DONE(PLYR-IDX, WS-MATCH) = 'N'
+               THEN MOVE 'N' TO SC-UPPER-COMPLETE
+            END-IF.
+
+          UPPER-SECTION-TOTAL.
+            ADD WS-PLYR-CAT-SCORE(PLYR-IDX, WS-MATCH)
+               TO SC-UPPER-SUBTOTAL.
+
+          *> Thursday-club house rule: a second (or later) yacht
+          *> rolled in the same game earns a flat 100-point bonus
+          *> on top of the full-match score already in SC-RESULT
+          *> (50 for a standard 5-dice game, 60 for Maxi Yacht).
+          YACHT-BONUS-CHECK.
+            IF SC-RESULT = WS-FULL-MATCH-SCORE AND PLYR-IDX NOT > 50
+               IF WS-PLYR-YACHT-DONE(PLYR-IDX) = 'Y'
+                  THEN ADD 100 TO SC-RESULT
+                  ELSE MOVE 'Y' TO WS-PLYR-YACHT-DONE(PLYR-IDX)
+               END-IF
+            END-IF.
+
+          *> WS-PLAYER-TABLE lives in WORKING-STORAGE, so a restart
+          *> (YCHTDRV) or a correction run (YCHTCORR) that starts this
+          *> program fresh in a new job step has no memory of a
+          *> player's categories already scored earlier in the card.
+          *> The caller replays each already-scored entry through here
+          *> (SC-RESULT taken as given, not recomputed) so the upper-
+          *> section-done and yacht-already-scored flags this player's
+          *> later categories depend on are back in place before real
+          *> scoring resumes. No journal entry is written and
+          *> WS-EDIT-STATUS is left alone since nothing is being
+          *> edited.
+          REPLAY-PLAYER-STATE.
+            PERFORM PLAYER-LOOKUP.
+            IF PLYR-IDX NOT > 50
+               EVALUATE SC-CATEGORY
+                  WHEN 'ones'
+                     MOVE 1 TO WS-MATCH
+                     PERFORM UPPER-SECTION-UPDATE
+                  WHEN 'twos'
+                     MOVE 2 TO WS-MATCH
+                     PERFORM UPPER-SECTION-UPDATE
+                  WHEN 'threes'
+                     MOVE 3 TO WS-MATCH
+                     PERFORM UPPER-SECTION-UPDATE
+                  WHEN 'fours'
+                     MOVE 4 TO WS-MATCH
+                     PERFORM UPPER-SECTION-UPDATE
+                  WHEN 'fives'
+                     MOVE 5 TO WS-MATCH
+                     PERFORM UPPER-SECTION-UPDATE
+                  WHEN 'sixes'
+                     MOVE 6 TO WS-MATCH
+                     PERFORM UPPER-SECTION-UPDATE
+                  WHEN 'yacht'
+                     IF SC-RESULT NOT = ZERO
+                        MOVE 'Y' TO WS-PLYR-YACHT-DONE(PLYR-IDX)
+                     END-IF
+                  WHEN OTHER
+                     CONTINUE
+               END-EVALUATE
+            END-IF.
+
+          *> Appends one line to the audit journal for every roll
+          *> actually scored, so a disputed score can be traced back
+          *> to the player, category, dice and the moment it posted.
+          WRITE-JOURNAL.
+            IF NOT JOURNAL-FILE-OPEN
+               OPEN EXTEND AUDIT-JOURNAL-FILE
+               IF NOT JOURNAL-OK
+                  OPEN OUTPUT AUDIT-JOURNAL-FILE
+               END-IF
+               MOVE 'Y' TO WS-JOURNAL-OPEN
+            END-IF.
+            MOVE SC-PLAYER-ID TO AJ-PLAYER-ID.
+            MOVE SC-CATEGORY TO AJ-CATEGORY.
+            MOVE SC-DICE TO AJ-DICE.
+            MOVE SC-RESULT TO AJ-RESULT.
+            ACCEPT AJ-DATE FROM DATE YYYYMMDD.
+            ACCEPT AJ-TIME FROM TIME.
+            WRITE AUDIT-JOURNAL-RECORD.
+
+          *> Called once at end of job so the journal is closed off
+          *> instead of left open when the run unit terminates.
+          CLOSE-JOURNAL.
+            IF JOURNAL-FILE-OPEN
+               CLOSE AUDIT-JOURNAL-FILE
+               MOVE 'N' TO WS-JOURNAL-OPEN
+            END-IF.
+
+          *> Records an unrecognized category so it is a durable,
+          *> reportable exception instead of a corrupted zero score,
+          *> then flips the edit status so the batch driver routes
+          *> this scoresheet line to REJECTS-FILE, not RESULTS-FILE.
+          LOG-EXCEPTION.
+            IF NOT EXCEPTIONS-FILE-OPEN
+               OPEN EXTEND EXCEPTIONS-FILE
+               IF NOT EXCEPTIONS-OK
+                  OPEN OUTPUT EXCEPTIONS-FILE
+               END-IF
+               MOVE 'Y' TO WS-EXCEPTIONS-OPEN
+            END-IF.
+            MOVE SC-PLAYER-ID TO EX-PLAYER-ID.
+            MOVE SC-CATEGORY TO EX-RAW-CATEGORY.
+            ACCEPT EX-DATE FROM DATE YYYYMMDD.
+            ACCEPT EX-TIME FROM TIME.
+            WRITE EXCEPTIONS-RECORD.
+            MOVE 'N' TO WS-EDIT-STATUS.
+
+          *> Called once at end of job so the exceptions file is
+          *> closed off instead of left open when the run unit
+          *> terminates.
+          CLOSE-EXCEPTIONS.
+            IF EXCEPTIONS-FILE-OPEN
+               CLOSE EXCEPTIONS-FILE
+               MOVE 'N' TO WS-EXCEPTIONS-OPEN
+            END-IF.
\ No newline at end of file
